@@ -0,0 +1,54 @@
+//OPSCYCL  JOB (ACCTNO),'NIGHTLY OPS CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* OPSCYCL - NIGHTLY BATCH CYCLE                                  *
+//*                                                                *
+//* RUNS WEB-SERVER, HASHGEN, MATH, RAND-AVG, AND BEE-MOVIE, IN    *
+//* THAT ORDER, OUT OF OPS.BATCH.LOADLIB. EACH STEP BELOW STEP010  *
+//* CARRIES COND=(4,LE,<PRIOR STEP>) SO A PRIOR STEP ENDING WITH A *
+//* CONDITION CODE OF 4 OR HIGHER FLUSHES EVERY REMAINING STEP     *
+//* INSTEAD OF LETTING A FAILED RUN FEED BAD DATA TO THE NEXT      *
+//* PROGRAM IN THE CHAIN.                                          *
+//*                                                                *
+//* RESTART-FROM-STEP: RESUBMIT THIS JOB WITH THE RESTART          *
+//* PARAMETER ON THE JOB CARD CHANGED TO THE STEP NAME TO RESUME   *
+//* AT, E.G. RESTART=STEP030 TO PICK THE CYCLE BACK UP AT MATH     *
+//* WITHOUT RERUNNING WEB-SERVER OR HASHGEN. THE STEP NAMES ARE    *
+//* NUMBERED IN TENS (STEP010, STEP020, ...) SO A STEP CAN BE       *
+//* INSERTED BETWEEN TWO EXISTING ONES LATER WITHOUT RENUMBERING   *
+//* THE WHOLE JOB.                                                 *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=WEBSERVE
+//*        RUNS WEB-SERVER - ENDPOINT HEALTH CHECK AGAINST
+//*        COMPARE.JSON, WRITES TEST-RESULT.JSON
+//STEPLIB  DD DSN=OPS.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=HASHGEN,COND=(4,LE,STEP010)
+//*        RUNS HASHGEN - SHA-256 INTEGRITY SWEEP OF THE
+//*        HASHFILES DIRECTORY, WRITES HASH_RESULTS.JSON
+//STEPLIB  DD DSN=OPS.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MATH,COND=(4,LE,STEP020)
+//*        RUNS MATH - BATCH-SOLVES THE MATH_EQUATIONS FILES
+//STEPLIB  DD DSN=OPS.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=RANDAVG,COND=(4,LE,STEP030)
+//*        RUNS RAND-AVG - SAMPLE GENERATION AND DISTRIBUTION
+//*        STATISTICS OFF RAND_AVG_PARAMS.TXT
+//STEPLIB  DD DSN=OPS.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=BEEMOVIE,COND=(4,LE,STEP040)
+//*        RUNS BEE-MOVIE - LETTER AND WORD FREQUENCY REPORT
+//STEPLIB  DD DSN=OPS.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
