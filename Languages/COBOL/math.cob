@@ -1,61 +1,152 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MATH.
        AUTHOR. LANGUAGE RACE.
        DATE-WRITTEN. 2025-12-31.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "../test_data/math_equations.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-FILE-MD ASSIGN TO "../test_data/math_equations.md"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-FILE-RAW ASSIGN TO "../test_data/math_equations"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-STATUS.
+           SELECT INPUT-FILE-MD
+               ASSIGN TO DYNAMIC INPUT-FILENAME-MD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-STATUS-MD.
+           SELECT INPUT-FILE-RAW ASSIGN TO DYNAMIC INPUT-FILENAME-RAW
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-STATUS-RAW.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-LINE.
           05 LINE-PIC PIC X(256).
-       
+
        FD INPUT-FILE-MD.
        01 INPUT-LINE-MD.
           05 LINE-PIC-MD PIC X(256).
-          
+
        FD INPUT-FILE-RAW.
        01 INPUT-LINE-RAW.
           05 LINE-PIC-RAW PIC X(256).
-       
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
           05 EQUATION-STR PIC X(100).
-          05 OPERAND-A PIC 9(8)V99.
-          05 OPERAND-B PIC 9(8)V99.
+          05 ORIGINAL-LINE PIC X(100).
+          05 OPERAND-A PIC S9(8)V99.
+          05 OPERAND-B PIC S9(8)V99.
           05 OPERATOR PIC X(1).
-          05 RESULT PIC 9(8)V99.
+          05 RESULT PIC S9(8)V99.
+          05 RESULT-DISPLAY PIC -(8)9.99.
           05 EQUATE-POS PIC 9(3).
           05 LINE-LENGTH PIC 9(3).
           05 IS-EQUATION PIC 9(1).
-       
+          05 REPORT-FILENAME PIC X(30).
+          05 INPUT-FILENAME PIC X(40).
+          05 INPUT-FILENAME-MD PIC X(40).
+          05 INPUT-FILENAME-RAW PIC X(40).
+          05 REPORT-LINE PIC X(200).
+          05 MALFORMED-REASON PIC X(60).
+          05 UNSTRING-PTR PIC 9(3).
+          05 TOKEN-COUNT PIC 9(2).
+          05 TOKEN-LEN PIC 9(3).
+          05 TOKEN-DONE PIC X(1).
+          05 TOKENS-VALID PIC X(1).
+          05 CALC-ERROR PIC X(1).
+          05 TOTAL-SOLVED PIC 9(3) VALUE 0.
+          05 TOTAL-ERRORS PIC 9(3) VALUE 0.
+          05 INPUT-STATUS PIC X(2).
+          05 INPUT-STATUS-MD PIC X(2).
+          05 INPUT-STATUS-RAW PIC X(2).
+          05 REPORT-STATUS PIC X(2).
+          05 CURRENT-SOURCE-FILE PIC X(40).
+
+       COPY AUDITLOG.
+       COPY APPCFG.
+
+       01 TOKEN-TABLE.
+          05 TOKEN-ENTRY OCCURS 20 TIMES INDEXED BY TOKEN-IDX.
+             10 TOKEN-VALUE PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM HELLO-WORLD.
+           PERFORM INITIALIZE-VARIABLES.
+           PERFORM LOG-AUDIT-START.
            PERFORM PROCESS-ALL-FILES.
+           PERFORM CLOSE-REPORT-FILE.
+           PERFORM DISPLAY-SUMMARY.
+           PERFORM LOG-AUDIT-END.
            STOP RUN.
-       
+
        HELLO-WORLD.
            DISPLAY "Hello, World!".
            DISPLAY " ".
            DISPLAY "Processing math equations...".
-       
+
+      *-----------------------------------------------------------
+      * Shared AUDITLOG subroutine call at entry/exit - see
+      * WEB-SERVER's LOG-AUDIT-START/END for the pattern.
+      *-----------------------------------------------------------
+       LOG-AUDIT-START.
+           MOVE "MATH" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "MATH" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE TOTAL-SOLVED TO AUDIT-RECORD-COUNT
+           IF TOTAL-ERRORS = 0
+               MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           ELSE
+               MOVE "FAILED" TO AUDIT-COMPLETION-STATUS
+           END-IF
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       INITIALIZE-VARIABLES.
+           MOVE "math_report.txt" TO REPORT-FILENAME.
+           MOVE CFG-MATH-EQUATIONS-TXT TO INPUT-FILENAME.
+           MOVE CFG-MATH-EQUATIONS-MD TO INPUT-FILENAME-MD.
+           MOVE CFG-MATH-EQUATIONS-RAW TO INPUT-FILENAME-RAW.
+           MOVE 0 TO TOTAL-SOLVED.
+           MOVE 0 TO TOTAL-ERRORS.
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(REPORT-FILENAME)
+                   " - status " REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        PROCESS-ALL-FILES.
            PERFORM PROCESS-TXT-FILE.
            PERFORM PROCESS-MD-FILE.
            PERFORM PROCESS-RAW-FILE.
-       
+
        PROCESS-TXT-FILE.
+           MOVE INPUT-FILENAME TO CURRENT-SOURCE-FILE.
            OPEN INPUT INPUT-FILE.
+           IF INPUT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(INPUT-FILENAME)
+                   " - status " INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ INPUT-FILE AT END
                    EXIT PERFORM
@@ -63,9 +154,17 @@ IDENTIFICATION DIVISION.
                    PERFORM PROCESS-LINE
            END-PERFORM.
            CLOSE INPUT-FILE.
-       
+
        PROCESS-MD-FILE.
+           MOVE INPUT-FILENAME-MD TO CURRENT-SOURCE-FILE.
            OPEN INPUT INPUT-FILE-MD.
+           IF INPUT-STATUS-MD NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(INPUT-FILENAME-MD)
+                   " - status " INPUT-STATUS-MD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ INPUT-FILE-MD AT END
                    EXIT PERFORM
@@ -73,64 +172,177 @@ IDENTIFICATION DIVISION.
                    PERFORM PROCESS-MD-LINE
            END-PERFORM.
            CLOSE INPUT-FILE-MD.
-       
+
        PROCESS-RAW-FILE.
+           MOVE INPUT-FILENAME-RAW TO CURRENT-SOURCE-FILE.
            OPEN INPUT INPUT-FILE-RAW.
+           IF INPUT-STATUS-RAW NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(INPUT-FILENAME-RAW)
+                   " - status " INPUT-STATUS-RAW
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ INPUT-FILE-RAW AT END
                    EXIT PERFORM
                NOT AT END
-                   PERFORM PROCESS-LINE
+                   PERFORM PROCESS-RAW-LINE
            END-PERFORM.
            CLOSE INPUT-FILE-RAW.
-       
+
        PROCESS-LINE.
            MOVE LINE-PIC TO EQUATION-STR.
+           MOVE EQUATION-STR TO ORIGINAL-LINE.
+           PERFORM CHECK-IF-EQUATION.
+           IF IS-EQUATION = 1
+               PERFORM SOLVE-EQUATION
+           END-IF.
+
+       PROCESS-RAW-LINE.
+           MOVE LINE-PIC-RAW TO EQUATION-STR.
+           MOVE EQUATION-STR TO ORIGINAL-LINE.
            PERFORM CHECK-IF-EQUATION.
            IF IS-EQUATION = 1
                PERFORM SOLVE-EQUATION
            END-IF.
-       
+
        PROCESS-MD-LINE.
            MOVE LINE-PIC-MD TO EQUATION-STR.
            IF EQUATION-STR(1:2) = "- "
                MOVE EQUATION-STR(3:) TO EQUATION-STR
            END-IF.
+           MOVE EQUATION-STR TO ORIGINAL-LINE.
            PERFORM CHECK-IF-EQUATION.
            IF IS-EQUATION = 1
                PERFORM SOLVE-EQUATION
            END-IF.
-       
+
        CHECK-IF-EQUATION.
            MOVE 0 TO IS-EQUATION.
-           INSPECT EQUATION-STR TALLYING LINE-LENGTH FOR CHARACTERS BEFORE SPACE.
+           MOVE 0 TO LINE-LENGTH.
+           INSPECT EQUATION-STR TALLYING LINE-LENGTH
+               FOR CHARACTERS BEFORE SPACE.
            IF LINE-LENGTH > 0 AND EQUATION-STR(1:1) NOT = "#"
                MOVE 1 TO IS-EQUATION
            END-IF.
-       
+
        SOLVE-EQUATION.
            PERFORM FIND-EQUALS-POSITION.
            IF EQUATE-POS > 0
                MOVE EQUATION-STR(1:EQUATE-POS - 1) TO EQUATION-STR
-               PERFORM PARSE-AND-CALCULATE
+               PERFORM TOKENIZE-EQUATION
+               PERFORM EVALUATE-TOKENS
+           ELSE
+               MOVE "missing '=' sign" TO MALFORMED-REASON
+               PERFORM REPORT-MALFORMED-EQUATION
            END-IF.
-       
+
        FIND-EQUALS-POSITION.
            MOVE 1 TO EQUATE-POS.
            PERFORM VARYING EQUATE-POS FROM 1 BY 1
-               UNTIL EQUATE-POS > 100 OR EQUATION-STR(EQUATE-POS:1) = "="
-                   CONTINUE
+               UNTIL EQUATE-POS > 100 OR
+                   EQUATION-STR(EQUATE-POS:1) = "="
+               CONTINUE
            END-PERFORM.
            IF EQUATE-POS > 100
                MOVE 0 TO EQUATE-POS
            END-IF.
-       
-       PARSE-AND-CALCULATE.
-           INITIALIZE OPERAND-A OPERAND-B OPERATOR.
-           UNSTRING EQUATION-STR DELIMITED BY SPACE
-               INTO OPERAND-A OPERATOR OPERAND-B
-           END-UNSTRING.
-           
+
+      *-----------------------------------------------------------
+      * Tokenizing and evaluating the (possibly > 2 operand)
+      * expression to the left of the "="
+      *-----------------------------------------------------------
+       TOKENIZE-EQUATION.
+           MOVE 0 TO TOKEN-COUNT.
+           MOVE 1 TO UNSTRING-PTR.
+           MOVE "N" TO TOKEN-DONE.
+           PERFORM VARYING TOKEN-IDX FROM 1 BY 1
+               UNTIL TOKEN-IDX > 20 OR TOKEN-DONE = "Y"
+                   OR UNSTRING-PTR > 100
+               MOVE SPACES TO TOKEN-VALUE(TOKEN-IDX)
+               UNSTRING EQUATION-STR DELIMITED BY SPACE
+                   INTO TOKEN-VALUE(TOKEN-IDX)
+                   WITH POINTER UNSTRING-PTR
+               IF FUNCTION TRIM(TOKEN-VALUE(TOKEN-IDX)) = SPACES
+                   MOVE "Y" TO TOKEN-DONE
+               ELSE
+                   ADD 1 TO TOKEN-COUNT
+               END-IF
+           END-PERFORM.
+
+       EVALUATE-TOKENS.
+           IF TOKEN-COUNT < 3
+               MOVE "not enough operands" TO MALFORMED-REASON
+               PERFORM REPORT-MALFORMED-EQUATION
+           ELSE
+               IF FUNCTION MOD(TOKEN-COUNT, 2) = 0
+                   MOVE "unbalanced operand/operator count"
+                       TO MALFORMED-REASON
+                   PERFORM REPORT-MALFORMED-EQUATION
+               ELSE
+                   PERFORM VALIDATE-AND-SOLVE-TOKENS
+               END-IF
+           END-IF.
+
+       VALIDATE-AND-SOLVE-TOKENS.
+           MOVE "Y" TO TOKENS-VALID.
+           PERFORM VARYING TOKEN-IDX FROM 1 BY 1
+               UNTIL TOKEN-IDX > TOKEN-COUNT
+               IF FUNCTION MOD(TOKEN-IDX, 2) = 1
+                   PERFORM VALIDATE-OPERAND-TOKEN
+               ELSE
+                   PERFORM VALIDATE-OPERATOR-TOKEN
+               END-IF
+           END-PERFORM.
+           IF TOKENS-VALID = "Y"
+               PERFORM SOLVE-TOKENS
+           ELSE
+               PERFORM REPORT-MALFORMED-EQUATION
+           END-IF.
+
+       VALIDATE-OPERAND-TOKEN.
+           MOVE 0 TO TOKEN-LEN.
+           INSPECT TOKEN-VALUE(TOKEN-IDX) TALLYING TOKEN-LEN
+               FOR CHARACTERS BEFORE SPACE.
+           IF TOKEN-LEN = 0 OR
+               TOKEN-VALUE(TOKEN-IDX)(1:TOKEN-LEN) NOT NUMERIC
+               MOVE "N" TO TOKENS-VALID
+               MOVE "non-numeric operand" TO MALFORMED-REASON
+           END-IF.
+
+       VALIDATE-OPERATOR-TOKEN.
+           EVALUATE TOKEN-VALUE(TOKEN-IDX)(1:1)
+               WHEN "+"
+               WHEN "-"
+               WHEN "*"
+               WHEN "/"
+               WHEN "%"
+               WHEN "^"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO TOKENS-VALID
+                   MOVE "unknown operator" TO MALFORMED-REASON
+           END-EVALUATE.
+
+       SOLVE-TOKENS.
+           MOVE "N" TO CALC-ERROR.
+           COMPUTE RESULT = FUNCTION NUMVAL(TOKEN-VALUE(1)).
+           PERFORM VARYING TOKEN-IDX FROM 2 BY 2
+               UNTIL TOKEN-IDX > TOKEN-COUNT
+               MOVE TOKEN-VALUE(TOKEN-IDX)(1:1) TO OPERATOR
+               MOVE RESULT TO OPERAND-A
+               COMPUTE OPERAND-B =
+                   FUNCTION NUMVAL(TOKEN-VALUE(TOKEN-IDX + 1))
+               PERFORM APPLY-OPERATOR
+           END-PERFORM.
+           IF CALC-ERROR = "Y"
+               PERFORM REPORT-MALFORMED-EQUATION
+           ELSE
+               PERFORM REPORT-SOLVED-EQUATION
+           END-IF.
+
+       APPLY-OPERATOR.
            EVALUATE OPERATOR
                WHEN "+"
                    ADD OPERAND-A TO OPERAND-B GIVING RESULT
@@ -139,9 +351,77 @@ IDENTIFICATION DIVISION.
                WHEN "*"
                    MULTIPLY OPERAND-A BY OPERAND-B GIVING RESULT
                WHEN "/"
-                   DIVIDE OPERAND-B INTO OPERAND-A GIVING RESULT
+                   IF OPERAND-B = 0
+                       MOVE "Y" TO CALC-ERROR
+                       MOVE "division by zero" TO MALFORMED-REASON
+                   ELSE
+                       DIVIDE OPERAND-B INTO OPERAND-A GIVING RESULT
+                   END-IF
+               WHEN "%"
+                   IF OPERAND-B = 0
+                       MOVE "Y" TO CALC-ERROR
+                       MOVE "modulo by zero" TO MALFORMED-REASON
+                   ELSE
+                       COMPUTE RESULT =
+                           FUNCTION MOD(OPERAND-A, OPERAND-B)
+                   END-IF
+               WHEN "^"
+                   COMPUTE RESULT = OPERAND-A ** OPERAND-B
                WHEN OTHER
-                   MOVE 0 TO RESULT
+                   MOVE "Y" TO CALC-ERROR
+                   MOVE "unknown operator" TO MALFORMED-REASON
            END-EVALUATE.
-           
-           DISPLAY EQUATION-STR " = " RESULT.
+
+      *-----------------------------------------------------------
+      * Reporting
+      *-----------------------------------------------------------
+       REPORT-SOLVED-EQUATION.
+      * EQUATION-STR still holds the left-hand side as it was at
+      * tokenizing time (UNSTRING never alters its source), so it is
+      * the right text to pair with RESULT - ORIGINAL-LINE still has
+      * the trailing "=" and would read as "... = = nnn".
+           DISPLAY FUNCTION TRIM(EQUATION-STR) " = " RESULT.
+           MOVE RESULT TO RESULT-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING FUNCTION TRIM(CURRENT-SOURCE-FILE) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  FUNCTION TRIM(EQUATION-STR) DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  FUNCTION TRIM(RESULT-DISPLAY) DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(REPORT-FILENAME)
+                   " - status " REPORT-STATUS
+           END-IF
+           ADD 1 TO TOTAL-SOLVED.
+
+       REPORT-MALFORMED-EQUATION.
+           DISPLAY "ERROR: " FUNCTION TRIM(ORIGINAL-LINE) " - "
+               FUNCTION TRIM(MALFORMED-REASON).
+           MOVE SPACES TO REPORT-LINE
+           STRING "ERROR: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CURRENT-SOURCE-FILE) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  FUNCTION TRIM(ORIGINAL-LINE) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(MALFORMED-REASON) DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(REPORT-FILENAME)
+                   " - status " REPORT-STATUS
+           END-IF
+           ADD 1 TO TOTAL-ERRORS.
+
+       CLOSE-REPORT-FILE.
+           CLOSE REPORT-FILE.
+
+       DISPLAY-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "Math processing completed!".
+           DISPLAY "Equations solved: " TOTAL-SOLVED.
+           DISPLAY "Malformed equations: " TOTAL-ERRORS.
+           DISPLAY "Report saved to: " FUNCTION TRIM(REPORT-FILENAME).
