@@ -1,25 +1,32 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BEE-MOVIE.
        AUTHOR. LANGUAGE RACE.
        DATE-WRITTEN. 2025-12-31.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "../beemoviescript.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-LINE.
           05 LINE-PIC PIC X(256).
-       
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
           05 LETTER-COUNTS.
              10 COUNT-A OCCURS 26 TIMES.
-                15 COUNT PIC 9(8).
+                15 LETTER-COUNT PIC 9(8).
           05 TOTAL-LETTERS PIC 9(8).
           05 CHAR-INDEX PIC 9(3).
           05 LINE-LENGTH PIC 9(3).
@@ -31,72 +38,222 @@ IDENTIFICATION DIVISION.
           05 J PIC 9(3).
           05 TEMP-LETTER PIC X(1).
           05 TEMP-COUNT PIC 9(8).
-       
+          05 INPUT-FILENAME PIC X(100).
+          05 INPUT-STATUS PIC X(2).
+          05 REPORT-FILENAME PIC X(30).
+          05 REPORT-STATUS PIC X(2).
+          05 REPORT-TEXT PIC X(80).
+          05 LETTER-PERCENT PIC 9(3)V9(2).
+
+      *-----------------------------------------------------------
+      * Word tokenizing working storage - same UNSTRING ... WITH
+      * POINTER walk MATH's TOKENIZE-EQUATION uses for the LHS of
+      * an equation, applied here to split a line on spaces.
+      *-----------------------------------------------------------
+          05 UNSTRING-PTR PIC 9(3).
+          05 RAW-WORD PIC X(30).
+          05 CLEAN-WORD PIC X(30).
+          05 WORD-LEN PIC 9(2).
+          05 TOTAL-WORDS PIC 9(8).
+          05 UNIQUE-WORD-COUNT PIC 9(5) VALUE 0.
+          05 WORD-FOUND PIC X(1).
+          05 TOP-N-LIMIT PIC 9(2) VALUE 10.
+
+       01 WORD-TABLE.
+          05 WORD-ENTRY OCCURS 2000 TIMES INDEXED BY WORD-IDX.
+             10 WORD-TEXT PIC X(30).
+             10 WORD-FREQ PIC 9(8).
+
+       COPY AUDITLOG.
+       COPY APPCFG.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM HELLO-WORLD.
+           PERFORM DETERMINE-INPUT-FILE.
+           PERFORM LOG-AUDIT-START.
            PERFORM INITIALIZE-COUNTS.
            PERFORM PROCESS-FILE.
            PERFORM DISPLAY-RESULTS.
+           PERFORM LOG-AUDIT-END.
            STOP RUN.
-       
+
        HELLO-WORLD.
            DISPLAY "Hello, World!".
-       
+
+      *-----------------------------------------------------------
+      * Shared AUDITLOG subroutine call at entry/exit - see
+      * WEB-SERVER's LOG-AUDIT-START/END for the pattern.
+      *-----------------------------------------------------------
+       LOG-AUDIT-START.
+           MOVE "BEE-MOVIE" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "BEE-MOVIE" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE TOTAL-LETTERS TO AUDIT-RECORD-COUNT
+           IF TOTAL-LETTERS > 0
+               MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           ELSE
+               MOVE "FAILED" TO AUDIT-COMPLETION-STATUS
+           END-IF
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+      *-----------------------------------------------------------
+      * The script to analyze comes from the first command-line
+      * argument (JCL PARM lands here the same way) so the same
+      * letter/word frequency tooling runs against any text file
+      * without a recompile; falling back to the original hardcoded
+      * beemoviescript.txt keeps this working when none is given.
+      *-----------------------------------------------------------
+       DETERMINE-INPUT-FILE.
+           MOVE SPACES TO INPUT-FILENAME
+           ACCEPT INPUT-FILENAME FROM COMMAND-LINE
+           IF INPUT-FILENAME = SPACES
+               MOVE CFG-BEE-MOVIE-DEFAULT-INPUT TO INPUT-FILENAME
+           END-IF
+           MOVE "bee_movie_report.txt" TO REPORT-FILENAME.
+
        INITIALIZE-COUNTS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
-               MOVE 0 TO COUNT(I)
+               MOVE 0 TO LETTER-COUNT(I)
            END-PERFORM.
            MOVE 0 TO TOTAL-LETTERS.
-       
+           MOVE 0 TO TOTAL-WORDS.
+           MOVE 0 TO UNIQUE-WORD-COUNT.
+
        PROCESS-FILE.
            DISPLAY "Bee Movie Script:".
            DISPLAY "--------------------------------------------------".
-           
-           OPEN INPUT INPUT-FILE.
-           PERFORM UNTIL EXIT
-               READ INPUT-FILE AT END
-                   EXIT PERFORM
-               NOT AT END
-                   DISPLAY LINE-PIC
-                   PERFORM COUNT-LETTERS-IN-LINE
-           END-PERFORM.
-           CLOSE INPUT-FILE.
-       
+
+           OPEN INPUT INPUT-FILE
+           IF INPUT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(INPUT-FILENAME)
+                   " - status " INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               PERFORM UNTIL EXIT
+                   READ INPUT-FILE AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       DISPLAY LINE-PIC
+                       PERFORM COUNT-LETTERS-IN-LINE
+                       PERFORM COUNT-WORDS-IN-LINE
+               END-PERFORM
+               CLOSE INPUT-FILE
+           END-IF.
+
        COUNT-LETTERS-IN-LINE.
            MOVE 0 TO CHAR-INDEX.
+           MOVE 0 TO LINE-LENGTH.
            INSPECT LINE-PIC TALLYING LINE-LENGTH FOR CHARACTERS.
-           PERFORM VARYING CHAR-INDEX FROM 1 BY 1 
+           PERFORM VARYING CHAR-INDEX FROM 1 BY 1
                UNTIL CHAR-INDEX > LINE-LENGTH
                IF LINE-PIC(CHAR-INDEX:1) IS ALPHABETIC
-                   MOVE FUNCTION LOWER-CASE(LINE-PIC(CHAR-INDEX:1)) 
+                   MOVE FUNCTION LOWER-CASE(LINE-PIC(CHAR-INDEX:1))
                      TO TEMP-LETTER
-                   COMPUTE I = ORD(TEMP-LETTER) - ORD('a') + 1
+                   COMPUTE I = FUNCTION ORD(TEMP-LETTER)
+                       - FUNCTION ORD("a") + 1
                    IF I > 0 AND I <= 26
-                       ADD 1 TO COUNT(I)
+                       ADD 1 TO LETTER-COUNT(I)
                        ADD 1 TO TOTAL-LETTERS
                    END-IF
                END-IF
            END-PERFORM.
-       
+
+      *-----------------------------------------------------------
+      * Walk the line space by space the same way MATH's
+      * TOKENIZE-EQUATION walks an equation's left-hand side, then
+      * strip leading/trailing punctuation so "fly." and "fly"
+      * count as the same word.
+      *-----------------------------------------------------------
+       COUNT-WORDS-IN-LINE.
+           MOVE 1 TO UNSTRING-PTR
+           PERFORM UNTIL UNSTRING-PTR > LINE-LENGTH
+               MOVE SPACES TO RAW-WORD
+               UNSTRING LINE-PIC(1:LINE-LENGTH) DELIMITED BY SPACE
+                   INTO RAW-WORD
+                   WITH POINTER UNSTRING-PTR
+               PERFORM CLEAN-AND-COUNT-WORD
+           END-PERFORM.
+
+       CLEAN-AND-COUNT-WORD.
+           MOVE SPACES TO CLEAN-WORD
+           MOVE 0 TO WORD-LEN
+           INSPECT RAW-WORD TALLYING WORD-LEN
+               FOR CHARACTERS BEFORE SPACE
+           IF WORD-LEN > 0
+               PERFORM STRIP-PUNCTUATION-FROM-WORD
+               IF WORD-LEN > 0
+                   MOVE FUNCTION LOWER-CASE(CLEAN-WORD) TO CLEAN-WORD
+                   ADD 1 TO TOTAL-WORDS
+                   PERFORM LOOKUP-OR-ADD-WORD
+               END-IF
+           END-IF.
+
+       STRIP-PUNCTUATION-FROM-WORD.
+           MOVE RAW-WORD(1:WORD-LEN) TO CLEAN-WORD
+           PERFORM UNTIL WORD-LEN = 0
+               OR CLEAN-WORD(WORD-LEN:1) IS ALPHABETIC
+               MOVE SPACE TO CLEAN-WORD(WORD-LEN:1)
+               SUBTRACT 1 FROM WORD-LEN
+           END-PERFORM
+           PERFORM UNTIL WORD-LEN = 0
+               OR CLEAN-WORD(1:1) IS ALPHABETIC
+               MOVE CLEAN-WORD(2:29) TO CLEAN-WORD(1:29)
+               MOVE SPACE TO CLEAN-WORD(30:1)
+               SUBTRACT 1 FROM WORD-LEN
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * Linear search the word table the same way HASHGEN's
+      * LOOKUP-MANIFEST-HASH scans MANIFEST-TABLE; a fresh word
+      * past the table's 2000-entry capacity is tallied into
+      * TOTAL-WORDS but not tracked individually.
+      *-----------------------------------------------------------
+       LOOKUP-OR-ADD-WORD.
+           MOVE "N" TO WORD-FOUND
+           PERFORM VARYING WORD-IDX FROM 1 BY 1
+               UNTIL WORD-IDX > UNIQUE-WORD-COUNT
+               IF WORD-TEXT(WORD-IDX) = CLEAN-WORD
+                   ADD 1 TO WORD-FREQ(WORD-IDX)
+                   MOVE "Y" TO WORD-FOUND
+               END-IF
+           END-PERFORM
+           IF WORD-FOUND = "N" AND UNIQUE-WORD-COUNT < 2000
+               ADD 1 TO UNIQUE-WORD-COUNT
+               MOVE CLEAN-WORD TO WORD-TEXT(UNIQUE-WORD-COUNT)
+               MOVE 1 TO WORD-FREQ(UNIQUE-WORD-COUNT)
+           END-IF.
+
        DISPLAY-RESULTS.
            DISPLAY "--------------------------------------------------".
            DISPLAY "Analysis complete.".
-           
+
            IF TOTAL-LETTERS > 0
                PERFORM PREPARE-SORTED-COUNTS
                PERFORM SORT-COUNTS
                PERFORM DISPLAY-TOP-3
+               PERFORM WRITE-REPORT-FILE
            ELSE
                DISPLAY "No letters found in the script."
            END-IF.
-       
+
        PREPARE-SORTED-COUNTS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
-               MOVE FUNCTION CHAR(I + ORD('a') - 1) TO SORT-LETTER(I)
-               MOVE COUNT(I) TO SORT-COUNT(I)
+               MOVE FUNCTION CHAR(I + FUNCTION ORD("a") - 1)
+                   TO SORT-LETTER(I)
+               MOVE LETTER-COUNT(I) TO SORT-COUNT(I)
            END-PERFORM.
-       
+
        SORT-COUNTS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 25
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 26 - I
@@ -110,12 +267,111 @@ IDENTIFICATION DIVISION.
                    END-IF
                END-PERFORM
            END-PERFORM.
-       
+
        DISPLAY-TOP-3.
            DISPLAY " ".
            DISPLAY "Top 3 most commonly used letters:".
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
                IF SORT-COUNT(I) > 0
-                   DISPLAY I ": '" SORT-LETTER(I) "': " SORT-COUNT(I) " times"
+                   DISPLAY I ": '" SORT-LETTER(I) "': " SORT-COUNT(I)
+                       " times"
                END-IF
            END-PERFORM.
+
+      *-----------------------------------------------------------
+      * One combined report, the same "results in one file" choice
+      * MATH made for its solved/malformed equation reports: the
+      * full 26-letter ranked breakdown plus the word-count and
+      * top-N word-frequency stats, so the whole run's detail is on
+      * record and not just the console's top 3.
+      *-----------------------------------------------------------
+       WRITE-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(REPORT-FILENAME)
+                   " - status " REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "Letter frequency breakdown (ranked):" TO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+               PERFORM WRITE-LETTER-REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+           MOVE SPACES TO REPORT-TEXT
+           STRING "Total words: " DELIMITED BY SIZE
+                  TOTAL-WORDS DELIMITED BY SIZE
+                  "  Unique words: " DELIMITED BY SIZE
+                  UNIQUE-WORD-COUNT DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+           MOVE SPACES TO REPORT-TEXT
+           STRING "Top " DELIMITED BY SIZE
+                  TOP-N-LIMIT DELIMITED BY SIZE
+                  " most frequent words:" DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+           PERFORM SORT-WORD-TABLE
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > TOP-N-LIMIT OR I > UNIQUE-WORD-COUNT
+               PERFORM WRITE-WORD-REPORT-LINE
+           END-PERFORM
+           CLOSE REPORT-FILE
+           DISPLAY "Report saved to: " FUNCTION TRIM(REPORT-FILENAME).
+
+       CHECK-REPORT-WRITE-STATUS.
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(REPORT-FILENAME)
+                   " - status " REPORT-STATUS
+           END-IF.
+
+       WRITE-LETTER-REPORT-LINE.
+           COMPUTE LETTER-PERCENT ROUNDED =
+               SORT-COUNT(I) * 100 / TOTAL-LETTERS
+           MOVE SPACES TO REPORT-TEXT
+           STRING "  " DELIMITED BY SIZE
+                  SORT-LETTER(I) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  SORT-COUNT(I) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  LETTER-PERCENT DELIMITED BY SIZE
+                  "%)" DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS.
+
+       SORT-WORD-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > UNIQUE-WORD-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > UNIQUE-WORD-COUNT - I
+                   IF WORD-FREQ(J) < WORD-FREQ(J + 1)
+                       PERFORM SWAP-WORD-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-WORD-ENTRIES.
+           MOVE WORD-TEXT(J) TO CLEAN-WORD
+           MOVE WORD-FREQ(J) TO TEMP-COUNT
+           MOVE WORD-TEXT(J + 1) TO WORD-TEXT(J)
+           MOVE WORD-FREQ(J + 1) TO WORD-FREQ(J)
+           MOVE CLEAN-WORD TO WORD-TEXT(J + 1)
+           MOVE TEMP-COUNT TO WORD-FREQ(J + 1).
+
+       WRITE-WORD-REPORT-LINE.
+           MOVE SPACES TO REPORT-TEXT
+           STRING "  " DELIMITED BY SIZE
+                  WORD-TEXT(I) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WORD-FREQ(I) DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS.
