@@ -0,0 +1,462 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-OPS-DRIVER.
+       AUTHOR. LANGUAGE RACE.
+       DATE-WRITTEN. 2026-02-02.
+
+      *-----------------------------------------------------------
+      * Drives the five nightly batch programs (WEB-SERVER,
+      * HASHGEN, MATH, RAND-AVG, BEE-MOVIE) in the same order the
+      * nightly_cycle JCL runs them, then reads each one's own
+      * output artifact back to collect its key totals into one
+      * consolidated end-of-day dashboard instead of five separate
+      * console outputs.
+      *
+      * Each of the five is its own top-level executable PROGRAM-ID
+      * so it can still be run as a standalone JCL step - GnuCOBOL
+      * will not compile a PROCEDURE DIVISION USING clause into an
+      * executable program, so they cannot also be true CALLed
+      * LINKAGE SECTION subprograms without giving that up. This
+      * driver instead CALLs "SYSTEM" to run each compiled program
+      * as an OS step, the same mechanism WEB-SERVER already uses
+      * for curl and HASHGEN uses for its directory listing, and
+      * checks RETURN-CODE after each the same way the nightly JCL
+      * checks condition codes between steps.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-RESULT-FILE ASSIGN TO "test-result.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT HG-RESULT-FILE ASSIGN TO "hash_results.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT MATH-REPORT-FILE ASSIGN TO "math_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT RAND-REPORT-FILE
+               ASSIGN TO DYNAMIC RAND-REPORT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "../audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT DASHBOARD-FILE ASSIGN TO "daily_ops_dashboard.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DASHBOARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WS-RESULT-FILE.
+       01 WS-RESULT-LINE PIC X(8000).
+
+       FD HG-RESULT-FILE.
+       01 HG-RESULT-LINE PIC X(8000).
+
+       FD MATH-REPORT-FILE.
+       01 MATH-REPORT-LINE PIC X(200).
+
+       FD RAND-REPORT-FILE.
+       01 RAND-REPORT-LINE PIC X(80).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(100).
+
+       FD DASHBOARD-FILE.
+       01 DASHBOARD-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ARTIFACT-STATUS PIC X(2).
+       01 DASHBOARD-STATUS PIC X(2).
+       01 RAND-REPORT-FILE-PATH PIC X(60).
+       01 STEP-COMMAND PIC X(60).
+       01 STEP-RC PIC 9(6).
+       01 DASHBOARD-TEXT PIC X(80).
+
+       01 DASHBOARD-TOTALS.
+          05 WEBS-TOTAL-TESTS PIC 9(8) VALUE 0.
+          05 WEBS-TOTAL-PASSED PIC 9(8) VALUE 0.
+          05 WEBS-TOTAL-FAILED PIC 9(8) VALUE 0.
+          05 WEBS-STEP-STATUS PIC X(10) VALUE "NOT RUN".
+          05 HASHG-TOTAL-FILES PIC 9(8) VALUE 0.
+          05 HASHG-TOTAL-PASSED PIC 9(8) VALUE 0.
+          05 HASHG-TOTAL-FAILED PIC 9(8) VALUE 0.
+          05 HASHG-STEP-STATUS PIC X(10) VALUE "NOT RUN".
+          05 MATHP-TOTAL-SOLVED PIC 9(8) VALUE 0.
+          05 MATHP-TOTAL-ERRORS PIC 9(8) VALUE 0.
+          05 MATHP-STEP-STATUS PIC X(10) VALUE "NOT RUN".
+          05 RANDA-MEAN-TEXT PIC X(10) VALUE SPACES.
+          05 RANDA-STEP-STATUS PIC X(10) VALUE "NOT RUN".
+          05 BEEMV-TOTAL-LETTERS PIC 9(8) VALUE 0.
+          05 BEEMV-STEP-STATUS PIC X(10) VALUE "NOT RUN".
+
+      *-----------------------------------------------------------
+      * Generic "find a number after this JSON key" scratch area,
+      * reused for both WEB-SERVER's test-result.json and HASHGEN's
+      * hash_results.json - each of those JSON bodies is written as
+      * a single LINE SEQUENTIAL record, so a plain UNSTRING on the
+      * key and the trailing comma is enough to pull a value back
+      * out without a real JSON parser.
+      *-----------------------------------------------------------
+       01 JSON-SCAN-MARKER PIC X(30).
+       01 JSON-SCAN-VALUE PIC 9(8).
+       01 JSON-SOURCE-LINE PIC X(8000).
+       01 JSON-BEFORE-MARKER PIC X(8000).
+       01 JSON-AFTER-MARKER PIC X(8000).
+       01 JSON-VALUE-TEXT PIC X(20).
+       01 JSON-AFTER-VALUE PIC X(8000).
+
+      *-----------------------------------------------------------
+      * Generic "find the last END record for this program" scratch
+      * area for reading back a run's AUDIT-RECORD-COUNT/status from
+      * the shared audit_log.txt (copybooks/AUDITLOG.cpy) rather
+      * than inventing a second place for BEE-MOVIE to report
+      * TOTAL-LETTERS.
+      *-----------------------------------------------------------
+       01 AUDIT-SCAN-TARGET PIC X(20).
+       01 AUDIT-SCAN-COUNT PIC 9(8).
+       01 AUDIT-SCAN-STATUS PIC X(10).
+       01 AUDIT-NAME-TOKEN PIC X(20).
+       01 AUDIT-EVENT-TOKEN PIC X(10).
+       01 AUDIT-TS-TOKEN PIC X(21).
+       01 AUDIT-COUNT-TOKEN PIC X(20).
+       01 AUDIT-STATUS-TOKEN PIC X(20).
+
+       COPY AUDITLOG.
+       COPY APPCFG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM HELLO-WORLD.
+           PERFORM APPLY-CONFIGURATION.
+           PERFORM LOG-AUDIT-START.
+           PERFORM RUN-WEB-SERVER.
+           PERFORM RUN-HASHGEN.
+           PERFORM RUN-MATH.
+           PERFORM RUN-RAND-AVG.
+           PERFORM RUN-BEE-MOVIE.
+           PERFORM WRITE-DASHBOARD.
+           PERFORM LOG-AUDIT-END.
+           STOP RUN.
+
+       HELLO-WORLD.
+           DISPLAY "Hello, World!".
+
+      *-----------------------------------------------------------
+      * RAND-AVG's report lives under the shared APPCFG output
+      * directory (see rand_avg.cob's APPLY-CONFIGURATION) rather
+      * than a second hardcoded copy of that path here.
+      *-----------------------------------------------------------
+       APPLY-CONFIGURATION.
+           STRING FUNCTION TRIM(CFG-RAND-AVG-OUTPUT-DIR)
+                      DELIMITED BY SIZE
+                  "/rand_avg_report.txt" DELIMITED BY SIZE
+                  INTO RAND-REPORT-FILE-PATH.
+
+       LOG-AUDIT-START.
+           MOVE "OPS-DRIVER" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "OPS-DRIVER" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 5 TO AUDIT-RECORD-COUNT
+           MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+      *-----------------------------------------------------------
+      * Steps - run the compiled program, check the shell exit
+      * code the same way the nightly JCL checks COND between
+      * steps, then pull that step's totals back from its own
+      * output artifact.
+      *-----------------------------------------------------------
+       RUN-WEB-SERVER.
+           MOVE "./web_server" TO STEP-COMMAND
+           CALL "SYSTEM" USING STEP-COMMAND
+           COMPUTE STEP-RC = RETURN-CODE / 256
+           IF STEP-RC = 0
+               PERFORM READ-WEB-SERVER-RESULTS
+               MOVE "OK" TO WEBS-STEP-STATUS
+           ELSE
+               MOVE "FAILED" TO WEBS-STEP-STATUS
+           END-IF.
+
+       READ-WEB-SERVER-RESULTS.
+           OPEN INPUT WS-RESULT-FILE
+           IF ARTIFACT-STATUS = "00"
+               READ WS-RESULT-FILE
+                   NOT AT END
+                       MOVE WS-RESULT-LINE TO JSON-SOURCE-LINE
+                       MOVE '"total_tests": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO WEBS-TOTAL-TESTS
+                       MOVE '"passed": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO WEBS-TOTAL-PASSED
+                       MOVE '"failed": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO WEBS-TOTAL-FAILED
+               END-READ
+               CLOSE WS-RESULT-FILE
+           END-IF.
+
+       RUN-HASHGEN.
+           MOVE "./hashgen" TO STEP-COMMAND
+           CALL "SYSTEM" USING STEP-COMMAND
+           COMPUTE STEP-RC = RETURN-CODE / 256
+           IF STEP-RC = 0
+               PERFORM READ-HASHGEN-RESULTS
+               MOVE "OK" TO HASHG-STEP-STATUS
+           ELSE
+               MOVE "FAILED" TO HASHG-STEP-STATUS
+           END-IF.
+
+       READ-HASHGEN-RESULTS.
+           OPEN INPUT HG-RESULT-FILE
+           IF ARTIFACT-STATUS = "00"
+               READ HG-RESULT-FILE
+                   NOT AT END
+                       MOVE HG-RESULT-LINE TO JSON-SOURCE-LINE
+                       MOVE '"total_files": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO HASHG-TOTAL-FILES
+                       MOVE '"successful_hashes": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO HASHG-TOTAL-PASSED
+                       MOVE '"failed_hashes": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO HASHG-TOTAL-FAILED
+               END-READ
+               CLOSE HG-RESULT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * UNSTRING the line on the key, then UNSTRING what comes
+      * after the key on the next comma - that leaves the digits
+      * for FUNCTION NUMVAL to turn into JSON-SCAN-VALUE.
+      *-----------------------------------------------------------
+       EXTRACT-JSON-NUMBER.
+           MOVE 0 TO JSON-SCAN-VALUE
+           MOVE SPACES TO JSON-AFTER-MARKER
+           UNSTRING JSON-SOURCE-LINE
+               DELIMITED BY FUNCTION TRIM(JSON-SCAN-MARKER)
+               INTO JSON-BEFORE-MARKER JSON-AFTER-MARKER
+           IF FUNCTION TRIM(JSON-AFTER-MARKER) NOT = SPACES
+               MOVE SPACES TO JSON-VALUE-TEXT
+               UNSTRING JSON-AFTER-MARKER DELIMITED BY ","
+                   INTO JSON-VALUE-TEXT JSON-AFTER-VALUE
+               COMPUTE JSON-SCAN-VALUE =
+                   FUNCTION NUMVAL(FUNCTION TRIM(JSON-VALUE-TEXT))
+           END-IF.
+
+       RUN-MATH.
+           MOVE "./math" TO STEP-COMMAND
+           CALL "SYSTEM" USING STEP-COMMAND
+           COMPUTE STEP-RC = RETURN-CODE / 256
+           IF STEP-RC = 0
+               PERFORM READ-MATH-RESULTS
+               MOVE "OK" TO MATHP-STEP-STATUS
+           ELSE
+               MOVE "FAILED" TO MATHP-STEP-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------
+      * MATH's report has one line per equation - a solved line or
+      * an "ERROR: " line - so tallying which prefix each line has
+      * reconstructs TOTAL-SOLVED/TOTAL-ERRORS without MATH having
+      * to write its own summary line into the report.
+      *-----------------------------------------------------------
+       READ-MATH-RESULTS.
+           MOVE 0 TO MATHP-TOTAL-SOLVED
+           MOVE 0 TO MATHP-TOTAL-ERRORS
+           OPEN INPUT MATH-REPORT-FILE
+           IF ARTIFACT-STATUS = "00"
+               PERFORM UNTIL EXIT
+                   READ MATH-REPORT-FILE AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF MATH-REPORT-LINE(1:7) = "ERROR: "
+                           ADD 1 TO MATHP-TOTAL-ERRORS
+                       ELSE
+                           ADD 1 TO MATHP-TOTAL-SOLVED
+                       END-IF
+               END-PERFORM
+               CLOSE MATH-REPORT-FILE
+           END-IF.
+
+       RUN-RAND-AVG.
+           MOVE "./rand_avg" TO STEP-COMMAND
+           CALL "SYSTEM" USING STEP-COMMAND
+           COMPUTE STEP-RC = RETURN-CODE / 256
+           IF STEP-RC = 0
+               PERFORM READ-RAND-AVG-RESULTS
+               MOVE "OK" TO RANDA-STEP-STATUS
+           ELSE
+               MOVE "FAILED" TO RANDA-STEP-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------
+      * rand_avg_report.txt's second line is always
+      * "Mean: nnnnnnnnnn  Median: ..." - WRITE-REPORT-FILE in
+      * RAND-AVG STRINGs MEAN in with DELIMITED BY SIZE, so it
+      * always lands at the same fixed columns.
+      *-----------------------------------------------------------
+       READ-RAND-AVG-RESULTS.
+           MOVE SPACES TO RANDA-MEAN-TEXT
+           OPEN INPUT RAND-REPORT-FILE
+           IF ARTIFACT-STATUS = "00"
+               READ RAND-REPORT-FILE
+               NOT AT END
+                   READ RAND-REPORT-FILE
+                       NOT AT END
+                           MOVE RAND-REPORT-LINE(7:10)
+                               TO RANDA-MEAN-TEXT
+                   END-READ
+               END-READ
+               CLOSE RAND-REPORT-FILE
+           END-IF.
+
+       RUN-BEE-MOVIE.
+           MOVE "./bee_movie" TO STEP-COMMAND
+           CALL "SYSTEM" USING STEP-COMMAND
+           COMPUTE STEP-RC = RETURN-CODE / 256
+           IF STEP-RC = 0
+               MOVE "BEE-MOVIE" TO AUDIT-SCAN-TARGET
+               PERFORM SCAN-AUDIT-LOG
+               MOVE AUDIT-SCAN-COUNT TO BEEMV-TOTAL-LETTERS
+               MOVE AUDIT-SCAN-STATUS TO BEEMV-STEP-STATUS
+           ELSE
+               MOVE "FAILED" TO BEEMV-STEP-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Walk the shared audit log looking for the most recent END
+      * record for AUDIT-SCAN-TARGET; each line is
+      * "<program> <event> <timestamp> count=nnnnnnnn status=xxx",
+      * so a plain UNSTRING on SPACE pulls the five tokens apart.
+      *-----------------------------------------------------------
+       SCAN-AUDIT-LOG.
+           MOVE 0 TO AUDIT-SCAN-COUNT
+           MOVE SPACES TO AUDIT-SCAN-STATUS
+           OPEN INPUT AUDIT-LOG-FILE
+           IF ARTIFACT-STATUS = "00"
+               PERFORM UNTIL EXIT
+                   READ AUDIT-LOG-FILE AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CHECK-AUDIT-LOG-LINE
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       CHECK-AUDIT-LOG-LINE.
+           UNSTRING AUDIT-LOG-RECORD DELIMITED BY ALL SPACE
+               INTO AUDIT-NAME-TOKEN AUDIT-EVENT-TOKEN AUDIT-TS-TOKEN
+                    AUDIT-COUNT-TOKEN AUDIT-STATUS-TOKEN
+           IF FUNCTION TRIM(AUDIT-NAME-TOKEN) =
+                   FUNCTION TRIM(AUDIT-SCAN-TARGET)
+               AND FUNCTION TRIM(AUDIT-EVENT-TOKEN) = "END"
+               COMPUTE AUDIT-SCAN-COUNT =
+                   FUNCTION NUMVAL(AUDIT-COUNT-TOKEN(7:8))
+               MOVE AUDIT-STATUS-TOKEN(8:) TO AUDIT-SCAN-STATUS
+           END-IF.
+
+       WRITE-DASHBOARD.
+           OPEN OUTPUT DASHBOARD-FILE
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   "daily_ops_dashboard.txt - status " DASHBOARD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "Daily Ops Dashboard" TO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+           MOVE SPACES TO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+
+           MOVE SPACES TO DASHBOARD-TEXT
+           STRING "WEB-SERVER [" DELIMITED BY SIZE
+                  FUNCTION TRIM(WEBS-STEP-STATUS) DELIMITED BY SIZE
+                  "] tests=" DELIMITED BY SIZE
+                  WEBS-TOTAL-TESTS DELIMITED BY SIZE
+                  " passed=" DELIMITED BY SIZE
+                  WEBS-TOTAL-PASSED DELIMITED BY SIZE
+                  " failed=" DELIMITED BY SIZE
+                  WEBS-TOTAL-FAILED DELIMITED BY SIZE
+                  INTO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+
+           MOVE SPACES TO DASHBOARD-TEXT
+           STRING "HASHGEN    [" DELIMITED BY SIZE
+                  FUNCTION TRIM(HASHG-STEP-STATUS) DELIMITED BY SIZE
+                  "] files=" DELIMITED BY SIZE
+                  HASHG-TOTAL-FILES DELIMITED BY SIZE
+                  " passed=" DELIMITED BY SIZE
+                  HASHG-TOTAL-PASSED DELIMITED BY SIZE
+                  " failed=" DELIMITED BY SIZE
+                  HASHG-TOTAL-FAILED DELIMITED BY SIZE
+                  INTO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+
+           MOVE SPACES TO DASHBOARD-TEXT
+           STRING "MATH       [" DELIMITED BY SIZE
+                  FUNCTION TRIM(MATHP-STEP-STATUS) DELIMITED BY SIZE
+                  "] solved=" DELIMITED BY SIZE
+                  MATHP-TOTAL-SOLVED DELIMITED BY SIZE
+                  " errors=" DELIMITED BY SIZE
+                  MATHP-TOTAL-ERRORS DELIMITED BY SIZE
+                  INTO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+
+           MOVE SPACES TO DASHBOARD-TEXT
+           STRING "RAND-AVG   [" DELIMITED BY SIZE
+                  FUNCTION TRIM(RANDA-STEP-STATUS) DELIMITED BY SIZE
+                  "] mean=" DELIMITED BY SIZE
+                  RANDA-MEAN-TEXT DELIMITED BY SIZE
+                  INTO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+
+           MOVE SPACES TO DASHBOARD-TEXT
+           STRING "BEE-MOVIE  [" DELIMITED BY SIZE
+                  FUNCTION TRIM(BEEMV-STEP-STATUS) DELIMITED BY SIZE
+                  "] letters=" DELIMITED BY SIZE
+                  BEEMV-TOTAL-LETTERS DELIMITED BY SIZE
+                  INTO DASHBOARD-TEXT
+           WRITE DASHBOARD-LINE FROM DASHBOARD-TEXT
+           IF DASHBOARD-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write daily_ops_dashboard.txt"
+                   " - status " DASHBOARD-STATUS
+           END-IF
+           CLOSE DASHBOARD-FILE
+
+           DISPLAY "Dashboard saved to: daily_ops_dashboard.txt".
