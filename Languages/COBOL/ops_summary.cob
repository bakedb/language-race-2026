@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPS-SUMMARY.
+       AUTHOR. LANGUAGE RACE.
+       DATE-WRITTEN. 2026-02-16.
+
+      *-----------------------------------------------------------
+      * WEB-SERVER writes test-result.json and HASHGEN writes
+      * hash_results.json independently, and nothing previously
+      * read either one back. This program opens both after the
+      * nightly cycle, pulls TOTAL-TESTS/TOTAL-PASSED/TOTAL-FAILED
+      * out of one and TOTAL-FILES/TOTAL-PASSED/TOTAL-FAILED out of
+      * the other, and writes one end-of-night operations summary
+      * so "did last night's batch run clean" has a single place to
+      * check instead of two separate JSON files.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-RESULT-FILE ASSIGN TO "test-result.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT HG-RESULT-FILE ASSIGN TO "hash_results.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTIFACT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "ops_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WS-RESULT-FILE.
+       01 WS-RESULT-LINE PIC X(8000).
+
+       FD HG-RESULT-FILE.
+       01 HG-RESULT-LINE PIC X(8000).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ARTIFACT-STATUS PIC X(2).
+       01 SUMMARY-STATUS PIC X(2).
+       01 SUMMARY-TEXT PIC X(80).
+
+       01 SUMMARY-TOTALS.
+          05 WEBS-TOTAL-TESTS PIC 9(8) VALUE 0.
+          05 WEBS-TOTAL-PASSED PIC 9(8) VALUE 0.
+          05 WEBS-TOTAL-FAILED PIC 9(8) VALUE 0.
+          05 WEBS-FOUND-SWITCH PIC X(1) VALUE "N".
+          05 HASHG-TOTAL-FILES PIC 9(8) VALUE 0.
+          05 HASHG-TOTAL-PASSED PIC 9(8) VALUE 0.
+          05 HASHG-TOTAL-FAILED PIC 9(8) VALUE 0.
+          05 HASHG-FOUND-SWITCH PIC X(1) VALUE "N".
+
+      *-----------------------------------------------------------
+      * Generic "find a number after this JSON key" scratch area -
+      * each JSON body is written as a single LINE SEQUENTIAL
+      * record, so a plain UNSTRING on the key and the trailing
+      * comma is enough to pull a value back out without a real
+      * JSON parser.
+      *-----------------------------------------------------------
+       01 JSON-SCAN-MARKER PIC X(30).
+       01 JSON-SCAN-VALUE PIC 9(8).
+       01 JSON-SOURCE-LINE PIC X(8000).
+       01 JSON-BEFORE-MARKER PIC X(8000).
+       01 JSON-AFTER-MARKER PIC X(8000).
+       01 JSON-VALUE-TEXT PIC X(20).
+       01 JSON-AFTER-VALUE PIC X(8000).
+
+       COPY AUDITLOG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM HELLO-WORLD.
+           PERFORM LOG-AUDIT-START.
+           PERFORM READ-WEB-SERVER-RESULTS.
+           PERFORM READ-HASHGEN-RESULTS.
+           PERFORM WRITE-SUMMARY.
+           PERFORM LOG-AUDIT-END.
+           STOP RUN.
+
+       HELLO-WORLD.
+           DISPLAY "Hello, World!".
+
+       LOG-AUDIT-START.
+           MOVE "OPS-SUMMARY" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "OPS-SUMMARY" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 2 TO AUDIT-RECORD-COUNT
+           MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       READ-WEB-SERVER-RESULTS.
+           OPEN INPUT WS-RESULT-FILE
+           IF ARTIFACT-STATUS = "00"
+               READ WS-RESULT-FILE
+                   NOT AT END
+                       MOVE "Y" TO WEBS-FOUND-SWITCH
+                       MOVE WS-RESULT-LINE TO JSON-SOURCE-LINE
+                       MOVE '"total_tests": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO WEBS-TOTAL-TESTS
+                       MOVE '"passed": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO WEBS-TOTAL-PASSED
+                       MOVE '"failed": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO WEBS-TOTAL-FAILED
+               END-READ
+               CLOSE WS-RESULT-FILE
+           END-IF.
+
+       READ-HASHGEN-RESULTS.
+           OPEN INPUT HG-RESULT-FILE
+           IF ARTIFACT-STATUS = "00"
+               READ HG-RESULT-FILE
+                   NOT AT END
+                       MOVE "Y" TO HASHG-FOUND-SWITCH
+                       MOVE HG-RESULT-LINE TO JSON-SOURCE-LINE
+                       MOVE '"total_files": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO HASHG-TOTAL-FILES
+                       MOVE '"successful_hashes": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO HASHG-TOTAL-PASSED
+                       MOVE '"failed_hashes": ' TO JSON-SCAN-MARKER
+                       PERFORM EXTRACT-JSON-NUMBER
+                       MOVE JSON-SCAN-VALUE TO HASHG-TOTAL-FAILED
+               END-READ
+               CLOSE HG-RESULT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * UNSTRING the line on the key, then UNSTRING what comes
+      * after the key on the next comma - that leaves the digits
+      * for FUNCTION NUMVAL to turn into JSON-SCAN-VALUE.
+      *-----------------------------------------------------------
+       EXTRACT-JSON-NUMBER.
+           MOVE 0 TO JSON-SCAN-VALUE
+           MOVE SPACES TO JSON-AFTER-MARKER
+           UNSTRING JSON-SOURCE-LINE
+               DELIMITED BY FUNCTION TRIM(JSON-SCAN-MARKER)
+               INTO JSON-BEFORE-MARKER JSON-AFTER-MARKER
+           IF FUNCTION TRIM(JSON-AFTER-MARKER) NOT = SPACES
+               MOVE SPACES TO JSON-VALUE-TEXT
+               UNSTRING JSON-AFTER-MARKER DELIMITED BY ","
+                   INTO JSON-VALUE-TEXT JSON-AFTER-VALUE
+               COMPUTE JSON-SCAN-VALUE =
+                   FUNCTION NUMVAL(FUNCTION TRIM(JSON-VALUE-TEXT))
+           END-IF.
+
+       WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-FILE
+           IF SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   "ops_summary.txt - status " SUMMARY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "Nightly Ops Summary" TO SUMMARY-TEXT
+           WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           IF SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write ops_summary.txt"
+                   " - status " SUMMARY-STATUS
+           END-IF
+           MOVE SPACES TO SUMMARY-TEXT
+           WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           IF SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write ops_summary.txt"
+                   " - status " SUMMARY-STATUS
+           END-IF
+
+           IF WEBS-FOUND-SWITCH = "Y"
+               MOVE SPACES TO SUMMARY-TEXT
+               STRING "WEB-SERVER  tests=" DELIMITED BY SIZE
+                      WEBS-TOTAL-TESTS DELIMITED BY SIZE
+                      " passed=" DELIMITED BY SIZE
+                      WEBS-TOTAL-PASSED DELIMITED BY SIZE
+                      " failed=" DELIMITED BY SIZE
+                      WEBS-TOTAL-FAILED DELIMITED BY SIZE
+                      INTO SUMMARY-TEXT
+               WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           ELSE
+               MOVE "WEB-SERVER  no test-result.json found"
+                   TO SUMMARY-TEXT
+               WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           END-IF
+           IF SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write ops_summary.txt"
+                   " - status " SUMMARY-STATUS
+           END-IF
+
+           IF HASHG-FOUND-SWITCH = "Y"
+               MOVE SPACES TO SUMMARY-TEXT
+               STRING "HASHGEN     files=" DELIMITED BY SIZE
+                      HASHG-TOTAL-FILES DELIMITED BY SIZE
+                      " passed=" DELIMITED BY SIZE
+                      HASHG-TOTAL-PASSED DELIMITED BY SIZE
+                      " failed=" DELIMITED BY SIZE
+                      HASHG-TOTAL-FAILED DELIMITED BY SIZE
+                      INTO SUMMARY-TEXT
+               WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           ELSE
+               MOVE "HASHGEN     no hash_results.json found"
+                   TO SUMMARY-TEXT
+               WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           END-IF
+           IF SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write ops_summary.txt"
+                   " - status " SUMMARY-STATUS
+           END-IF
+
+           MOVE SPACES TO SUMMARY-TEXT
+           WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           IF WEBS-TOTAL-FAILED = 0 AND HASHG-TOTAL-FAILED = 0
+               AND WEBS-FOUND-SWITCH = "Y" AND HASHG-FOUND-SWITCH = "Y"
+               MOVE "Overall: CLEAN" TO SUMMARY-TEXT
+           ELSE
+               MOVE "Overall: FAILURES PRESENT" TO SUMMARY-TEXT
+           END-IF
+           WRITE SUMMARY-LINE FROM SUMMARY-TEXT
+           IF SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write ops_summary.txt"
+                   " - status " SUMMARY-STATUS
+           END-IF
+           CLOSE SUMMARY-FILE
+
+           DISPLAY "Summary saved to: ops_summary.txt".
