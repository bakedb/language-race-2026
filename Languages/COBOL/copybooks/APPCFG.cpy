@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------
+      * APPCFG.cpy - shared runtime configuration for the nightly
+      * batch cycle (WEB-SERVER, HASHGEN, MATH, RAND-AVG, BEE-MOVIE).
+      * Each program COPYs this into WORKING-STORAGE and MOVEs the
+      * CFG- fields it needs into its own path variables during
+      * initialization, so moving a test_data, hashfiles, or output
+      * directory is a one-place edit here instead of hunting through
+      * five programs' WS-VARIABLES/FILE-CONTROL.
+      *-----------------------------------------------------------
+       01 APP-CONFIG.
+          05 CFG-BASE-URL PIC X(30)
+             VALUE "http://localhost:3000".
+          05 CFG-COMPARE-FILENAME PIC X(30)
+             VALUE "../webserver/compare.json".
+          05 CFG-HASHFILES-DIR PIC X(50)
+             VALUE "../hashfiles".
+          05 CFG-MATH-EQUATIONS-TXT PIC X(40)
+             VALUE "../test_data/math_equations.txt".
+          05 CFG-MATH-EQUATIONS-MD PIC X(40)
+             VALUE "../test_data/math_equations.md".
+          05 CFG-MATH-EQUATIONS-RAW PIC X(40)
+             VALUE "../test_data/math_equations".
+          05 CFG-RAND-AVG-OUTPUT-DIR PIC X(20)
+             VALUE "../rand_avg output".
+          05 CFG-RAND-AVG-PARAMS-FILE PIC X(30)
+             VALUE "../rand_avg_params.txt".
+          05 CFG-BEE-MOVIE-DEFAULT-INPUT PIC X(40)
+             VALUE "../beemoviescript.txt".
