@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------
+      * REJECTS.cpy - shared reject-record layout passed by
+      * WEB-SERVER and HASHGEN to the REJECTLOG subroutine whenever
+      * a record's status comes back anything other than success.
+      * COPY this into WORKING-STORAGE wherever a program builds
+      * the record before CALLing "REJECTLOG", and into REJECTLOG's
+      * own LINKAGE SECTION so both sides agree on the layout.
+      *-----------------------------------------------------------
+       01 REJECT-CALL-RECORD.
+          05 REJECT-PROGRAM-NAME PIC X(20).
+          05 REJECT-IDENTIFIER PIC X(50).
+          05 REJECT-ERROR-MESSAGE PIC X(50).
+          05 REJECT-TIMESTAMP PIC X(21).
