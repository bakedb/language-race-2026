@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      * AUDITLOG.cpy - shared run-record layout passed by every
+      * program to the AUDITLOG subroutine at MAIN-PROGRAM entry
+      * and exit. COPY this into WORKING-STORAGE wherever a program
+      * builds the record before CALLing "AUDITLOG", and into
+      * AUDITLOG's own LINKAGE SECTION so both sides agree on the
+      * layout.
+      *-----------------------------------------------------------
+       01 AUDIT-CALL-RECORD.
+          05 AUDIT-PROGRAM-NAME PIC X(20).
+          05 AUDIT-EVENT PIC X(5).
+          05 AUDIT-TIMESTAMP PIC X(21).
+          05 AUDIT-RECORD-COUNT PIC 9(8).
+          05 AUDIT-COMPLETION-STATUS PIC X(10).
