@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REJECTLOG.
+       AUTHOR. LANGUAGE RACE.
+       DATE-WRITTEN. 2026-02-09.
+
+      *-----------------------------------------------------------
+      * Small CALL'd subroutine shared by WEB-SERVER and HASHGEN.
+      * Each caller builds a REJECT-CALL-RECORD (copybooks/
+      * REJECTS.cpy) with the identifying field (ENDPOINT-URL or
+      * FILE-PATH) and ERROR-MESSAGE for a record whose status came
+      * back anything other than success, and CALLs "REJECTLOG"
+      * USING it from UPDATE-COUNTERS; every call appends one line
+      * to the shared ../rejects.txt so a nonzero TOTAL-FAILED comes
+      * with an actual list of what failed and why instead of just
+      * a count, the same lineage-in-one-file idea AUDITLOG already
+      * applies to program start/end records.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-LOG-FILE ASSIGN TO "../rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REJECT-LOG-FILE.
+       01 REJECT-LOG-LINE PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 REJECT-FILE-STATUS PIC X(2).
+       01 REJECT-LOG-TEXT PIC X(150).
+
+       LINKAGE SECTION.
+       COPY REJECTS.
+
+       PROCEDURE DIVISION USING REJECT-CALL-RECORD.
+       REJECTLOG-MAIN.
+           PERFORM OPEN-REJECT-LOG
+           PERFORM BUILD-REJECT-LINE
+           WRITE REJECT-LOG-LINE FROM REJECT-LOG-TEXT
+           CLOSE REJECT-LOG-FILE
+           GOBACK.
+
+       OPEN-REJECT-LOG.
+           OPEN EXTEND REJECT-LOG-FILE
+           IF REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-LOG-FILE
+           END-IF.
+
+       BUILD-REJECT-LINE.
+           MOVE SPACES TO REJECT-LOG-TEXT
+           STRING FUNCTION TRIM(REJECT-PROGRAM-NAME) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REJECT-TIMESTAMP DELIMITED BY SIZE
+                  " id=" DELIMITED BY SIZE
+                  FUNCTION TRIM(REJECT-IDENTIFIER) DELIMITED BY SIZE
+                  " error=" DELIMITED BY SIZE
+                  FUNCTION TRIM(REJECT-ERROR-MESSAGE) DELIMITED BY SIZE
+                  INTO REJECT-LOG-TEXT.
