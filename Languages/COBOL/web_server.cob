@@ -1,13 +1,28 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WEB-SERVER.
        AUTHOR. LANGUAGE RACE.
        DATE-WRITTEN. 2025-12-31.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPARE-FILE ASSIGN TO DYNAMIC COMPARE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COMPARE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT HASH-TEMP-FILE ASSIGN TO DYNAMIC HASH-TEMP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HASH-TEMP-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD COMPARE-FILE.
@@ -15,19 +30,48 @@ IDENTIFICATION DIVISION.
           05 ENDPOINT-NAME PIC X(10).
           05 FILLER PIC X.
           05 HASH-VALUE PIC X(64).
-       
+
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD PIC X(2000).
-       
+       01 OUTPUT-RECORD PIC X(32000).
+
+       FD HASH-TEMP-FILE.
+       01 HASH-TEMP-RECORD PIC X(64).
+
+       FD CHECKPOINT-FILE.
+      *-----------------------------------------------------------
+      * Two kinds of records share this layout: one "H" header
+      * record carrying the last completed endpoint and the running
+      * counters, followed by one "E" entry record per endpoint
+      * completed so far, so a resumed run can restore each
+      * endpoint's real PASS/FAILED status and server hash instead
+      * of leaving it at STORE-ENDPOINT-ENTRY's initial "SKIPPED".
+      *-----------------------------------------------------------
+       01 CHECKPOINT-RECORD.
+          05 CKPT-RECORD-TYPE PIC X(1).
+          05 FILLER PIC X.
+          05 CKPT-LAST-INDEX PIC 9(3).
+          05 FILLER PIC X.
+          05 CKPT-TOTAL-PASSED PIC 9(3).
+          05 FILLER PIC X.
+          05 CKPT-TOTAL-FAILED PIC 9(3).
+          05 FILLER PIC X.
+          05 CKPT-ENTRY-INDEX PIC 9(3).
+          05 FILLER PIC X.
+          05 CKPT-ENTRY-STATUS PIC X(10).
+          05 FILLER PIC X.
+          05 CKPT-ENTRY-HASH PIC X(64).
+
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
-          05 BASE-URL PIC X(30) VALUE "http://localhost:3000".
-          05 COMPARE-FILENAME PIC X(30) VALUE "../webserver/compare.json".
+          05 BASE-URL PIC X(30).
+          05 COMPARE-FILENAME PIC X(30).
           05 OUTPUT-FILENAME PIC X(20) VALUE "test-result.json".
           05 TOTAL-PASSED PIC 9(3) VALUE 0.
           05 TOTAL-FAILED PIC 9(3) VALUE 0.
-          05 TOTAL-TESTS PIC 9(3) VALUE 100.
-          05 SUCCESS-RATE PIC 99V9.
+          05 TOTAL-TESTS PIC 9(3) VALUE 0.
+          05 SUCCESS-RATE PIC 999V9.
+          05 FAILURE-RATE PIC 999V9.
+          05 CURRENT-TIME PIC 9(6).
           05 CURRENT-INDEX PIC 9(3).
           05 ENDPOINT-URL PIC X(50).
           05 HTTP-RESPONSE PIC X(200).
@@ -36,95 +80,371 @@ IDENTIFICATION DIVISION.
           05 TEST-STATUS PIC X(10).
           05 ERROR-MESSAGE PIC X(50).
           05 TIMESTAMP-STRING PIC X(20).
-          05 JSON-OUTPUT PIC X(2000).
-       
+          05 JSON-OUTPUT PIC X(32000).
+      *-----------------------------------------------------------
+      * 200 entries at up to 150 bytes apiece (RESULT-ENTRY-JSON's
+      * size) plus separating commas is ~30200 bytes worst case -
+      * sized with headroom so a full COMPARE.JSON endpoint list
+      * doesn't truncate results mid-JSON. JSON-TRUNCATED/
+      * APPEND-RESULT-ENTRY still guard the accumulation with
+      * ON OVERFLOW in case that assumption is ever wrong.
+      *-----------------------------------------------------------
+          05 RESULTS-JSON PIC X(31000).
+          05 RESULT-ENTRY-JSON PIC X(150).
+          05 JSON-TRUNCATED PIC X(1) VALUE "N".
+          05 HASH-TEMP-FILENAME PIC X(30).
+          05 SHELL-COMMAND PIC X(250).
+          05 CHECKPOINT-FILENAME PIC X(30).
+          05 CHECKPOINT-STATUS PIC X(2).
+          05 COMPARE-STATUS PIC X(2).
+          05 OUTPUT-FILE-STATUS PIC X(2).
+          05 HASH-TEMP-STATUS PIC X(2).
+          05 START-INDEX PIC 9(3) VALUE 1.
+          05 CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+          05 CKPT-IDX PIC 9(3).
+
+       COPY AUDITLOG.
+       COPY APPCFG.
+       COPY REJECTS.
+
+       01 ENDPOINT-TABLE.
+          05 ENDPOINT-ENTRY OCCURS 200 TIMES
+             INDEXED BY ENDPOINT-IDX.
+             10 ENTRY-ENDPOINT-NAME PIC X(10).
+             10 ENTRY-EXPECTED-HASH PIC X(64).
+             10 ENTRY-SERVER-HASH PIC X(64).
+             10 ENTRY-STATUS PIC X(10).
+             10 ENTRY-ERROR-MESSAGE PIC X(50).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM HELLO-WORLD.
            PERFORM INITIALIZE-VARIABLES.
+           PERFORM LOG-AUDIT-START.
+           PERFORM LOAD-ENDPOINT-LIST.
+           PERFORM LOAD-CHECKPOINT.
            PERFORM TEST-ALL-ENDPOINTS.
            PERFORM CREATE-OUTPUT-FILE.
+           PERFORM CLEAR-CHECKPOINT.
            PERFORM DISPLAY-RESULTS.
+           PERFORM LOG-AUDIT-END.
            STOP RUN.
-       
+
        HELLO-WORLD.
            DISPLAY "Hello, World!".
-       
+
+      *-----------------------------------------------------------
+      * One CALL to the shared AUDITLOG subroutine (copybooks/
+      * AUDITLOG.cpy) at entry and one at exit, so this run shows
+      * up in the common ../audit_log.txt alongside the other four
+      * programs instead of only in this program's own console
+      * output.
+      *-----------------------------------------------------------
+       LOG-AUDIT-START.
+           MOVE "WEB-SERVER" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "WEB-SERVER" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE TOTAL-TESTS TO AUDIT-RECORD-COUNT
+           IF TOTAL-FAILED = 0
+               MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           ELSE
+               MOVE "FAILED" TO AUDIT-COMPLETION-STATUS
+           END-IF
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
        INITIALIZE-VARIABLES.
            MOVE 0 TO TOTAL-PASSED.
            MOVE 0 TO TOTAL-FAILED.
-           MOVE 100 TO TOTAL-TESTS.
+           MOVE 0 TO TOTAL-TESTS.
+           MOVE CFG-BASE-URL TO BASE-URL.
+           MOVE CFG-COMPARE-FILENAME TO COMPARE-FILENAME.
+           MOVE "/tmp/ws-hash.tmp" TO HASH-TEMP-FILENAME.
+           MOVE "/tmp/ws-checkpoint.dat" TO CHECKPOINT-FILENAME.
+           MOVE 1 TO START-INDEX.
            ACCEPT TIMESTAMP-STRING FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
            STRING TIMESTAMP-STRING DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
-                  TIME HHMMSS DELIMITED BY SIZE
+                  CURRENT-TIME DELIMITED BY SIZE
                   INTO TIMESTAMP-STRING.
-       
+
+       LOAD-ENDPOINT-LIST.
+      * Build the endpoint table from whatever is currently
+      * in compare.json, so TOTAL-TESTS reflects the live
+      * endpoint inventory instead of a hardcoded count.
+           MOVE 0 TO TOTAL-TESTS.
+           OPEN INPUT COMPARE-FILE.
+           IF COMPARE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(COMPARE-FILENAME)
+                   " - status " COMPARE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ COMPARE-FILE AT END
+                   EXIT PERFORM
+               NOT AT END
+                   PERFORM STORE-ENDPOINT-ENTRY
+           END-PERFORM.
+           CLOSE COMPARE-FILE.
+
+       STORE-ENDPOINT-ENTRY.
+           IF TOTAL-TESTS < 200
+               ADD 1 TO TOTAL-TESTS
+               MOVE ENDPOINT-NAME TO ENTRY-ENDPOINT-NAME(TOTAL-TESTS)
+               MOVE HASH-VALUE TO ENTRY-EXPECTED-HASH(TOTAL-TESTS)
+               MOVE SPACES TO ENTRY-SERVER-HASH(TOTAL-TESTS)
+               MOVE "SKIPPED" TO ENTRY-STATUS(TOTAL-TESTS)
+               MOVE SPACES TO ENTRY-ERROR-MESSAGE(TOTAL-TESTS)
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      * If a checkpoint from a prior, incomplete run is sitting on
+      * disk, resume from the endpoint right after the last one it
+      * finished instead of re-testing the whole list from endpoint 1.
+      * The header record restores the running counters, and the
+      * entry records that follow restore each already-tested
+      * endpoint's real status and server hash over the "SKIPPED"
+      * placeholder STORE-ENDPOINT-ENTRY put there.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE START-INDEX = CKPT-LAST-INDEX + 1
+                       MOVE CKPT-TOTAL-PASSED TO TOTAL-PASSED
+                       MOVE CKPT-TOTAL-FAILED TO TOTAL-FAILED
+                       DISPLAY "Resuming from checkpoint at endpoint "
+                           START-INDEX
+                       PERFORM UNTIL EXIT
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   EXIT PERFORM
+                               NOT AT END
+                                   PERFORM RESTORE-CHECKPOINT-ENTRY
+                           END-READ
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-CHECKPOINT-ENTRY.
+           IF CKPT-ENTRY-INDEX > 0 AND CKPT-ENTRY-INDEX <= 200
+               MOVE CKPT-ENTRY-STATUS
+                   TO ENTRY-STATUS(CKPT-ENTRY-INDEX)
+               MOVE CKPT-ENTRY-HASH
+                   TO ENTRY-SERVER-HASH(CKPT-ENTRY-INDEX)
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE "H" TO CKPT-RECORD-TYPE
+           MOVE CURRENT-INDEX TO CKPT-LAST-INDEX
+           MOVE TOTAL-PASSED TO CKPT-TOTAL-PASSED
+           MOVE TOTAL-FAILED TO CKPT-TOTAL-FAILED
+           MOVE 0 TO CKPT-ENTRY-INDEX
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(CHECKPOINT-FILENAME)
+                   " - status " CHECKPOINT-STATUS
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > CURRENT-INDEX
+                   PERFORM SAVE-CHECKPOINT-ENTRY
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT-ENTRY.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE "E" TO CKPT-RECORD-TYPE
+           MOVE CKPT-IDX TO CKPT-ENTRY-INDEX
+           MOVE ENTRY-STATUS(CKPT-IDX) TO CKPT-ENTRY-STATUS
+           MOVE ENTRY-SERVER-HASH(CKPT-IDX) TO CKPT-ENTRY-HASH
+           WRITE CHECKPOINT-RECORD.
+
+       CLEAR-CHECKPOINT.
+      * A full run completed, so the checkpoint no longer applies to
+      * the next invocation - remove it rather than leave a stale
+      * resume point behind.
+           MOVE SPACES TO SHELL-COMMAND
+           STRING "rm -f '" DELIMITED BY SIZE
+                  FUNCTION TRIM(CHECKPOINT-FILENAME) DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO SHELL-COMMAND
+           CALL "SYSTEM" USING SHELL-COMMAND.
+
        TEST-ALL-ENDPOINTS.
-           PERFORM VARYING CURRENT-INDEX FROM 0 BY 1
-               UNTIL CURRENT-INDEX = 100
+           PERFORM VARYING CURRENT-INDEX FROM START-INDEX BY 1
+               UNTIL CURRENT-INDEX > TOTAL-TESTS
                PERFORM TEST-SINGLE-ENDPOINT
                PERFORM SHOW-PROGRESS
+               IF FUNCTION MOD(CURRENT-INDEX, CHECKPOINT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
            END-PERFORM.
-       
+
        TEST-SINGLE-ENDPOINT.
-           STRING "test-" DELIMITED BY SIZE
-                  CURRENT-INDEX DELIMITED BY SIZE
-                  INTO ENDPOINT-URL
-           
-           STRING BASE-URL DELIMITED BY SIZE
+           MOVE SPACES TO ENDPOINT-URL
+           STRING FUNCTION TRIM(BASE-URL) DELIMITED BY SIZE
                   "/" DELIMITED BY SIZE
-                  ENDPOINT-URL DELIMITED BY SIZE
+                  ENTRY-ENDPOINT-NAME(CURRENT-INDEX) DELIMITED BY SIZE
                   INTO ENDPOINT-URL
-           
+
+           MOVE ENTRY-EXPECTED-HASH(CURRENT-INDEX) TO EXPECTED-HASH
+
            PERFORM MAKE-HTTP-REQUEST
-           PERFORM GET-EXPECTED-HASH
            PERFORM COMPARE-HASHES
            PERFORM UPDATE-COUNTERS.
-       
+
        MAKE-HTTP-REQUEST.
            MOVE SPACES TO HTTP-RESPONSE
            MOVE SPACES TO SERVER-HASH
            MOVE SPACES TO ERROR-MESSAGE
-           
-           * Simplified HTTP request simulation
-           * In real implementation, this would make actual HTTP call
-           MOVE "5f4dcc3b5aa765d61d8327deb882cf99" TO SERVER-HASH
-           MOVE "SUCCESS" TO TEST-STATUS.
-       
-       GET-EXPECTED-HASH.
-           MOVE SPACES TO EXPECTED-HASH
-           * Simplified hash lookup - in real implementation would read from JSON
-           MOVE "5f4dcc3b5aa765d61d8327deb882cf99" TO EXPECTED-HASH.
-       
-       COMPARE-HASHES.
-           IF SERVER-HASH = EXPECTED-HASH
-               MOVE "PASSED" TO TEST-STATUS
-           ELSE
+           MOVE SPACES TO SHELL-COMMAND
+
+      * Shell out to curl for the actual GET, then fold the response
+      * body through md5sum so SERVER-HASH reflects what the endpoint
+      * returned today rather than a canned value.
+           STRING "curl -s -m 5 '" DELIMITED BY SIZE
+                  FUNCTION TRIM(ENDPOINT-URL) DELIMITED BY SIZE
+                  "' | md5sum | cut -c1-32 > '" DELIMITED BY SIZE
+                  FUNCTION TRIM(HASH-TEMP-FILENAME) DELIMITED BY SIZE
+                  "' 2>/dev/null" DELIMITED BY SIZE
+                  INTO SHELL-COMMAND
+           CALL "SYSTEM" USING SHELL-COMMAND
+
+           PERFORM READ-HASH-TEMP-FILE.
+
+       READ-HASH-TEMP-FILE.
+           OPEN INPUT HASH-TEMP-FILE
+           IF HASH-TEMP-STATUS NOT = "00"
                MOVE "FAILED" TO TEST-STATUS
-               MOVE "Hash mismatch" TO ERROR-MESSAGE
+               MOVE "No response from endpoint" TO ERROR-MESSAGE
+           ELSE
+               READ HASH-TEMP-FILE
+                   AT END
+                       MOVE "FAILED" TO TEST-STATUS
+                       MOVE "No response from endpoint"
+                           TO ERROR-MESSAGE
+                   NOT AT END
+                       MOVE HASH-TEMP-RECORD TO SERVER-HASH
+                       MOVE "SUCCESS" TO TEST-STATUS
+               END-READ
+               CLOSE HASH-TEMP-FILE
            END-IF.
-       
+
+       COMPARE-HASHES.
+           IF TEST-STATUS NOT = "FAILED"
+               IF SERVER-HASH = EXPECTED-HASH
+                   MOVE "PASSED" TO TEST-STATUS
+               ELSE
+                   MOVE "FAILED" TO TEST-STATUS
+                   MOVE "Hash mismatch" TO ERROR-MESSAGE
+               END-IF
+           END-IF.
+
        UPDATE-COUNTERS.
+           MOVE TEST-STATUS TO ENTRY-STATUS(CURRENT-INDEX)
+           MOVE SERVER-HASH TO ENTRY-SERVER-HASH(CURRENT-INDEX)
+           MOVE ERROR-MESSAGE TO ENTRY-ERROR-MESSAGE(CURRENT-INDEX)
            IF TEST-STATUS = "PASSED"
                ADD 1 TO TOTAL-PASSED
            ELSE
                ADD 1 TO TOTAL-FAILED
+               PERFORM LOG-REJECT
            END-IF.
-       
+
+       LOG-REJECT.
+           MOVE "WEB-SERVER" TO REJECT-PROGRAM-NAME
+           MOVE ENDPOINT-URL TO REJECT-IDENTIFIER
+           MOVE ERROR-MESSAGE TO REJECT-ERROR-MESSAGE
+           MOVE FUNCTION CURRENT-DATE TO REJECT-TIMESTAMP
+           CALL "REJECTLOG" USING REJECT-CALL-RECORD.
+
        SHOW-PROGRESS.
-           IF FUNCTION MOD(CURRENT-INDEX + 1, 10) = 0
+           IF FUNCTION MOD(CURRENT-INDEX, 10) = 0
                STRING "Tested " DELIMITED BY SIZE
-                      CURRENT-INDEX + 1 DELIMITED BY SIZE
-                      "/100 endpoints..." DELIMITED BY SIZE
+                      CURRENT-INDEX DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      TOTAL-TESTS DELIMITED BY SIZE
+                      " endpoints..." DELIMITED BY SIZE
                       INTO ERROR-MESSAGE
                DISPLAY ERROR-MESSAGE
            END-IF.
-       
+
+       BUILD-RESULTS-JSON.
+           MOVE SPACES TO RESULTS-JSON
+           PERFORM VARYING CURRENT-INDEX FROM 1 BY 1
+               UNTIL CURRENT-INDEX > TOTAL-TESTS
+               PERFORM APPEND-RESULT-ENTRY
+           END-PERFORM.
+
+       APPEND-RESULT-ENTRY.
+           MOVE SPACES TO RESULT-ENTRY-JSON
+           STRING '{"endpoint": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-ENDPOINT-NAME(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","status": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-STATUS(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","server_hash": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-SERVER-HASH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","expected_hash": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-EXPECTED-HASH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  INTO RESULT-ENTRY-JSON
+
+           IF JSON-TRUNCATED = "N"
+               IF CURRENT-INDEX > 1
+                   STRING FUNCTION TRIM(RESULTS-JSON) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(RESULT-ENTRY-JSON)
+                              DELIMITED BY SIZE
+                          INTO RESULTS-JSON
+                       ON OVERFLOW
+                           MOVE "Y" TO JSON-TRUNCATED
+                           DISPLAY "WARNING: results JSON buffer full -"
+                               " only " CURRENT-INDEX " of " TOTAL-TESTS
+                               " entries included"
+                   END-STRING
+               ELSE
+                   MOVE RESULT-ENTRY-JSON TO RESULTS-JSON
+               END-IF
+           END-IF.
+
        CREATE-OUTPUT-FILE.
-           COMPUTE SUCCESS-RATE = TOTAL-PASSED / TOTAL-TESTS * 100
-           
+           IF TOTAL-TESTS > 0
+               COMPUTE SUCCESS-RATE = TOTAL-PASSED / TOTAL-TESTS * 100
+           ELSE
+               MOVE 0 TO SUCCESS-RATE
+           END-IF
+
+           PERFORM BUILD-RESULTS-JSON
+
            OPEN OUTPUT OUTPUT-FILE
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(OUTPUT-FILENAME)
+                   " - status " OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO JSON-OUTPUT
            STRING "{" DELIMITED BY SIZE
                   '"total_tests": ' DELIMITED BY SIZE
                   TOTAL-TESTS DELIMITED BY SIZE
@@ -136,16 +456,24 @@ IDENTIFICATION DIVISION.
                   SUCCESS-RATE DELIMITED BY SIZE
                   '%","timestamp": "' DELIMITED BY SIZE
                   TIMESTAMP-STRING DELIMITED BY SIZE
-                  '","results": []}' DELIMITED BY SIZE
+                  '","results": [' DELIMITED BY SIZE
+                  FUNCTION TRIM(RESULTS-JSON) DELIMITED BY SIZE
+                  ']}' DELIMITED BY SIZE
                   INTO JSON-OUTPUT
            WRITE OUTPUT-RECORD FROM JSON-OUTPUT
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(OUTPUT-FILENAME)
+                   " - status " OUTPUT-FILE-STATUS
+           END-IF
            CLOSE OUTPUT-FILE
-           
+
            DISPLAY "Results saved to: test-result.json".
-       
+
        DISPLAY-RESULTS.
            DISPLAY " ".
            DISPLAY "Test completed!".
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Passed: " DELIMITED BY SIZE
                   TOTAL-PASSED DELIMITED BY SIZE
                   "/" DELIMITED BY SIZE
@@ -154,14 +482,16 @@ IDENTIFICATION DIVISION.
                   SUCCESS-RATE DELIMITED BY SIZE
                   "%)" DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
-           
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           COMPUTE FAILURE-RATE = 100 - SUCCESS-RATE.
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Failed: " DELIMITED BY SIZE
                   TOTAL-FAILED DELIMITED BY SIZE
                   "/" DELIMITED BY SIZE
                   TOTAL-TESTS DELIMITED BY SIZE
                   " (" DELIMITED BY SIZE
-                  100 - SUCCESS-RATE DELIMITED BY SIZE
+                  FAILURE-RATE DELIMITED BY SIZE
                   "%)" DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
