@@ -1,121 +1,472 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HASHGEN.
        AUTHOR. LANGUAGE RACE.
        DATE-WRITTEN. 2025-12-31.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIR-LISTING-FILE ASSIGN TO DYNAMIC LISTING-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LISTING-STATUS.
+           SELECT MANIFEST-FILE ASSIGN TO DYNAMIC MANIFEST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANIFEST-STATUS.
+           SELECT HASH-TEMP-FILE ASSIGN TO DYNAMIC HASH-TEMP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HASH-TEMP-STATUS.
+           SELECT SIZE-TEMP-FILE ASSIGN TO DYNAMIC SIZE-TEMP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SIZE-TEMP-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT DRIFT-REPORT-FILE
+               ASSIGN TO DYNAMIC DRIFT-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DRIFT-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD HASH-FILE.
-       01 HASH-RECORD.
-          05 FILE-NAME PIC X(50).
-          05 FILE-PATH PIC X(100).
-          05 FILE-SIZE PIC 9(10).
-          05 FILE-HASH PIC X(64).
-          05 HASH-STATUS PIC X(10).
-          05 ERROR-MSG PIC X(50).
-       
+       FD DIR-LISTING-FILE.
+       01 LISTING-RECORD PIC X(100).
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD.
+          05 MANIFEST-NAME PIC X(20).
+          05 FILLER PIC X.
+          05 MANIFEST-HASH PIC X(64).
+
+       FD HASH-TEMP-FILE.
+       01 HASH-TEMP-RECORD PIC X(64).
+
+       FD SIZE-TEMP-FILE.
+       01 SIZE-TEMP-RECORD PIC X(10).
+
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD PIC X(2000).
-       
+       01 OUTPUT-RECORD PIC X(52000).
+
+       FD DRIFT-REPORT-FILE.
+       01 DRIFT-REPORT-RECORD PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
-          05 HASHFILES-DIR PIC X(50) VALUE "../hashfiles".
+          05 HASHFILES-DIR PIC X(50).
+          05 LISTING-FILENAME PIC X(30).
+          05 MANIFEST-FILENAME PIC X(30).
+          05 HASH-TEMP-FILENAME PIC X(30).
+          05 SIZE-TEMP-FILENAME PIC X(30).
           05 OUTPUT-FILENAME PIC X(20) VALUE "hash_results.json".
+          05 DRIFT-REPORT-FILENAME PIC X(20)
+              VALUE "drift_report.txt".
+          05 DRIFT-REPORT-LINE PIC X(200).
+          05 DRIFT-REPORT-STATUS PIC X(2).
           05 TOTAL-PASSED PIC 9(3) VALUE 0.
           05 TOTAL-FAILED PIC 9(3) VALUE 0.
           05 TOTAL-FILES PIC 9(3) VALUE 0.
+          05 HASH-TABLE-FULL PIC X(1) VALUE "N".
+          05 TOTAL-NEW PIC 9(3) VALUE 0.
+          05 TOTAL-DRIFTED PIC 9(3) VALUE 0.
           05 PROCESSING-TIME PIC 9(5)V9(3).
           05 AVERAGE-TIME PIC 9(5)V9(2).
           05 CURRENT-INDEX PIC 9(3).
-          05 FILE-PATH PIC X(150).
-          05 FILE-SIZE PIC 9(10).
+          05 MANIFEST-IDX PIC 9(3).
+          05 MANIFEST-FOUND PIC X(1).
           05 FILE-HASH PIC X(64).
           05 HASH-STATUS PIC X(10).
           05 ERROR-MESSAGE PIC X(50).
           05 TIMESTAMP-STRING PIC X(20).
-          05 JSON-OUTPUT PIC X(2000).
+          05 CURRENT-TIME PIC 9(6).
+          05 JSON-OUTPUT PIC X(52000).
+      *-----------------------------------------------------------
+      * 200 entries at up to 250 bytes apiece (RESULT-ENTRY-JSON's
+      * size) plus separating commas is ~50200 bytes worst case -
+      * sized with headroom so a full HASHFILES directory doesn't
+      * truncate results mid-JSON. JSON-TRUNCATED/APPEND-RESULT-ENTRY
+      * still guard the accumulation with ON OVERFLOW in case that
+      * assumption is ever wrong.
+      *-----------------------------------------------------------
+          05 RESULTS-JSON PIC X(51000).
+          05 RESULT-ENTRY-JSON PIC X(250).
+          05 JSON-TRUNCATED PIC X(1) VALUE "N".
+          05 SHELL-COMMAND PIC X(250).
           05 START-TIME PIC 9(10)V9(3).
           05 END-TIME PIC 9(10)V9(3).
-       
+          05 LISTING-STATUS PIC X(2).
+          05 MANIFEST-STATUS PIC X(2).
+          05 HASH-TEMP-STATUS PIC X(2).
+          05 SIZE-TEMP-STATUS PIC X(2).
+          05 OUTPUT-FILE-STATUS PIC X(2).
+
+       COPY AUDITLOG.
+       COPY APPCFG.
+       COPY REJECTS.
+
+       01 HASH-ENTRY-TABLE.
+          05 HASH-ENTRY OCCURS 200 TIMES INDEXED BY HASH-IDX.
+             10 ENTRY-FILE-NAME PIC X(50).
+             10 ENTRY-FILE-PATH PIC X(150).
+             10 ENTRY-FILE-SIZE PIC 9(10).
+             10 ENTRY-FILE-HASH PIC X(64).
+             10 ENTRY-MANIFEST-HASH PIC X(64).
+             10 ENTRY-HASH-STATUS PIC X(10).
+             10 ENTRY-DRIFT-STATUS PIC X(10).
+             10 ENTRY-ERROR-MESSAGE PIC X(50).
+
+       01 MANIFEST-TABLE.
+          05 MANIFEST-ENTRY OCCURS 200 TIMES
+             INDEXED BY MANIFEST-TABLE-IDX.
+             10 MANIFEST-ENTRY-NAME PIC X(20).
+             10 MANIFEST-ENTRY-HASH PIC X(64).
+          05 MANIFEST-ENTRY-COUNT PIC 9(3) VALUE 0.
+          05 MANIFEST-TABLE-FULL PIC X(1) VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM HELLO-WORLD.
            PERFORM INITIALIZE-VARIABLES.
+           PERFORM LOG-AUDIT-START.
+           PERFORM LOAD-MANIFEST.
+           PERFORM OPEN-DRIFT-REPORT.
            PERFORM PROCESS-ALL-FILES.
+           PERFORM CLOSE-DRIFT-REPORT.
+           PERFORM SAVE-MANIFEST.
            PERFORM CREATE-OUTPUT-FILE.
            PERFORM DISPLAY-RESULTS.
+           PERFORM LOG-AUDIT-END.
            STOP RUN.
-       
+
        HELLO-WORLD.
            DISPLAY "Hello, World!".
-       
+
+      *-----------------------------------------------------------
+      * Shared AUDITLOG subroutine call at entry/exit - see
+      * WEB-SERVER's LOG-AUDIT-START/END for the pattern.
+      *-----------------------------------------------------------
+       LOG-AUDIT-START.
+           MOVE "HASHGEN" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "HASHGEN" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE TOTAL-FILES TO AUDIT-RECORD-COUNT
+           IF TOTAL-FAILED = 0
+               MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           ELSE
+               MOVE "FAILED" TO AUDIT-COMPLETION-STATUS
+           END-IF
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
        INITIALIZE-VARIABLES.
            MOVE 0 TO TOTAL-PASSED.
            MOVE 0 TO TOTAL-FAILED.
            MOVE 0 TO TOTAL-FILES.
+           MOVE 0 TO TOTAL-NEW.
+           MOVE 0 TO TOTAL-DRIFTED.
+           MOVE CFG-HASHFILES-DIR TO HASHFILES-DIR.
+           MOVE "/tmp/hashgen-listing.tmp" TO LISTING-FILENAME.
+           STRING FUNCTION TRIM(HASHFILES-DIR) DELIMITED BY SIZE
+                  "/hash-manifest.txt" DELIMITED BY SIZE
+                  INTO MANIFEST-FILENAME
+           MOVE "/tmp/hashgen-hash.tmp" TO HASH-TEMP-FILENAME.
+           MOVE "/tmp/hashgen-size.tmp" TO SIZE-TEMP-FILENAME.
            ACCEPT TIMESTAMP-STRING FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
            STRING TIMESTAMP-STRING DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
-                  TIME HHMMSS DELIMITED BY SIZE
+                  CURRENT-TIME DELIMITED BY SIZE
                   INTO TIMESTAMP-STRING.
            ACCEPT START-TIME FROM TIME.
-       
+
+      *-----------------------------------------------------------
+      * Hash-manifest drift detection (load / compare / save)
+      *-----------------------------------------------------------
+       LOAD-MANIFEST.
+      * Read the last known-good hash for every file so each file
+      * processed this run can be reconciled against its prior
+      * recorded hash instead of treated as freshly discovered
+      * every time.
+           MOVE 0 TO MANIFEST-ENTRY-COUNT
+           OPEN INPUT MANIFEST-FILE
+           IF MANIFEST-STATUS = "00"
+               PERFORM UNTIL EXIT
+                   READ MANIFEST-FILE AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM STORE-MANIFEST-ENTRY
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           ELSE
+               IF MANIFEST-STATUS NOT = "35"
+                   DISPLAY "ERROR: unable to open "
+                       FUNCTION TRIM(MANIFEST-FILENAME)
+                       " - status " MANIFEST-STATUS
+               END-IF
+           END-IF.
+
+       STORE-MANIFEST-ENTRY.
+           IF MANIFEST-ENTRY-COUNT < 200
+               ADD 1 TO MANIFEST-ENTRY-COUNT
+               MOVE MANIFEST-NAME TO
+                   MANIFEST-ENTRY-NAME(MANIFEST-ENTRY-COUNT)
+               MOVE MANIFEST-HASH TO
+                   MANIFEST-ENTRY-HASH(MANIFEST-ENTRY-COUNT)
+           ELSE
+               IF MANIFEST-TABLE-FULL = "N"
+                   MOVE "Y" TO MANIFEST-TABLE-FULL
+                   DISPLAY "WARNING: manifest table full - only 200"
+                       " entries loaded, additional entries in "
+                       FUNCTION TRIM(MANIFEST-FILENAME) " were skipped"
+               END-IF
+           END-IF.
+
+       LOOKUP-MANIFEST-HASH.
+      * Sets MANIFEST-FOUND to "Y" and ENTRY-MANIFEST-HASH(CURRENT-
+      * INDEX) to the recorded hash when the current file already
+      * has a manifest entry, or "N" when it is seen for the first
+      * time.
+           MOVE "N" TO MANIFEST-FOUND
+           MOVE SPACES TO ENTRY-MANIFEST-HASH(CURRENT-INDEX)
+           PERFORM VARYING MANIFEST-IDX FROM 1 BY 1
+               UNTIL MANIFEST-IDX > MANIFEST-ENTRY-COUNT
+               IF FUNCTION TRIM(MANIFEST-ENTRY-NAME(MANIFEST-IDX)) =
+                   FUNCTION TRIM(ENTRY-FILE-NAME(CURRENT-INDEX))
+                   MOVE "Y" TO MANIFEST-FOUND
+                   MOVE MANIFEST-ENTRY-HASH(MANIFEST-IDX) TO
+                       ENTRY-MANIFEST-HASH(CURRENT-INDEX)
+                   MOVE MANIFEST-ENTRY-COUNT TO MANIFEST-IDX
+               END-IF
+           END-PERFORM.
+
+       SAVE-MANIFEST.
+      * The hashes just computed become the new baseline for the
+      * next run, so every drifted or new file is reconciled away.
+           OPEN OUTPUT MANIFEST-FILE
+           IF MANIFEST-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(MANIFEST-FILENAME)
+                   " - status " MANIFEST-STATUS
+           ELSE
+               PERFORM VARYING CURRENT-INDEX FROM 1 BY 1
+                   UNTIL CURRENT-INDEX > TOTAL-FILES
+                   MOVE SPACES TO MANIFEST-RECORD
+                   MOVE ENTRY-FILE-NAME(CURRENT-INDEX) TO MANIFEST-NAME
+                   MOVE ENTRY-FILE-HASH(CURRENT-INDEX) TO MANIFEST-HASH
+                   WRITE MANIFEST-RECORD
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           END-IF.
+
        PROCESS-ALL-FILES.
            PERFORM FIND-ALL-FILES.
            PERFORM HASH-EACH-FILE.
-       
+
        FIND-ALL-FILES.
-           * Simplified file discovery - in real implementation would
-           * scan directory for .txt files
-           MOVE 1000 TO TOTAL-FILES.
+      * List the .txt files actually present under HASHFILES-DIR
+      * instead of assuming a fixed inventory, the same way
+      * LOAD-ENDPOINT-LIST in WEB-SERVER builds its table from
+      * whatever compare.json currently contains.
+           MOVE 0 TO TOTAL-FILES
+           MOVE SPACES TO SHELL-COMMAND
+           STRING "ls -1 " DELIMITED BY SIZE
+                  FUNCTION TRIM(HASHFILES-DIR) DELIMITED BY SIZE
+                  "/*.txt 2>/dev/null | xargs -n1 basename"
+                      DELIMITED BY SIZE
+                  " | grep -v '^hash-manifest.txt$' > "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(LISTING-FILENAME) DELIMITED BY SIZE
+                  INTO SHELL-COMMAND
+           CALL "SYSTEM" USING SHELL-COMMAND
+
+           OPEN INPUT DIR-LISTING-FILE
+           IF LISTING-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(LISTING-FILENAME)
+                   " - status " LISTING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ DIR-LISTING-FILE AT END
+                   EXIT PERFORM
+               NOT AT END
+                   PERFORM STORE-FILE-ENTRY
+           END-PERFORM
+           CLOSE DIR-LISTING-FILE
            DISPLAY "Found " TOTAL-FILES " files to hash".
-       
+
+       STORE-FILE-ENTRY.
+           IF TOTAL-FILES < 200
+               ADD 1 TO TOTAL-FILES
+               MOVE SPACES TO ENTRY-FILE-NAME(TOTAL-FILES)
+               MOVE SPACES TO ENTRY-FILE-PATH(TOTAL-FILES)
+               MOVE FUNCTION TRIM(LISTING-RECORD) TO
+                   ENTRY-FILE-NAME(TOTAL-FILES)
+               STRING FUNCTION TRIM(HASHFILES-DIR) DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      FUNCTION TRIM(LISTING-RECORD) DELIMITED BY SIZE
+                      INTO ENTRY-FILE-PATH(TOTAL-FILES)
+           ELSE
+               IF HASH-TABLE-FULL = "N"
+                   MOVE "Y" TO HASH-TABLE-FULL
+                   DISPLAY "WARNING: hash table full - only 200 files"
+                       " processed, additional files in "
+                       FUNCTION TRIM(HASHFILES-DIR) " were skipped"
+               END-IF
+           END-IF.
+
        HASH-EACH-FILE.
            PERFORM VARYING CURRENT-INDEX FROM 1 BY 1
-               UNTIL CURRENT-INDEX = TOTAL-FILES
+               UNTIL CURRENT-INDEX > TOTAL-FILES
                PERFORM PROCESS-SINGLE-FILE
                PERFORM SHOW-PROGRESS
            END-PERFORM.
-       
+
        PROCESS-SINGLE-FILE.
-           STRING "file_" DELIMITED BY SIZE
-                  CURRENT-INDEX DELIMITED BY SIZE
-                  ".txt" DELIMITED BY SIZE
-                  INTO FILE-PATH
-           
-           STRING HASHFILES-DIR DELIMITED BY SIZE
-                  "/" DELIMITED BY SIZE
-                  FILE-PATH DELIMITED BY SIZE
-                  INTO FILE-PATH
-           
            PERFORM CALCULATE-FILE-HASH
            PERFORM GET-FILE-SIZE
+           PERFORM LOOKUP-MANIFEST-HASH
+           PERFORM DETECT-DRIFT
            PERFORM UPDATE-COUNTERS.
-       
+
        CALCULATE-FILE-HASH.
+      * Shell out to sha256sum for the real digest of the file on
+      * disk, the same pattern MAKE-HTTP-REQUEST in WEB-SERVER uses
+      * for md5sum against a curl response body.
            MOVE SPACES TO FILE-HASH
            MOVE SPACES TO ERROR-MESSAGE
-           
-           * Simplified hash calculation - in real implementation
-           * would read file and calculate SHA256
-           MOVE "5f4dcc3b5aa765d61d8327deb882cf99" TO FILE-HASH
-           MOVE "SUCCESS" TO HASH-STATUS.
-       
+           MOVE SPACES TO SHELL-COMMAND
+           STRING "sha256sum '" DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-FILE-PATH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  "' 2>/dev/null | cut -c1-64 > '" DELIMITED BY SIZE
+                  FUNCTION TRIM(HASH-TEMP-FILENAME) DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO SHELL-COMMAND
+           CALL "SYSTEM" USING SHELL-COMMAND
+
+           OPEN INPUT HASH-TEMP-FILE
+           IF HASH-TEMP-STATUS NOT = "00"
+               MOVE "FAILED" TO HASH-STATUS
+               MOVE "Unable to read file" TO ERROR-MESSAGE
+           ELSE
+               READ HASH-TEMP-FILE
+                   AT END
+                       MOVE "FAILED" TO HASH-STATUS
+                       MOVE "Unable to read file" TO ERROR-MESSAGE
+                   NOT AT END
+                       MOVE HASH-TEMP-RECORD TO FILE-HASH
+                       MOVE "SUCCESS" TO HASH-STATUS
+               END-READ
+               CLOSE HASH-TEMP-FILE
+           END-IF
+
+           MOVE FILE-HASH TO ENTRY-FILE-HASH(CURRENT-INDEX)
+           MOVE HASH-STATUS TO ENTRY-HASH-STATUS(CURRENT-INDEX)
+           MOVE ERROR-MESSAGE TO ENTRY-ERROR-MESSAGE(CURRENT-INDEX).
+
        GET-FILE-SIZE.
-           MOVE 100 TO FILE-SIZE.
-       
+           MOVE SPACES TO SHELL-COMMAND
+           STRING "wc -c < '" DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-FILE-PATH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  "' > '" DELIMITED BY SIZE
+                  FUNCTION TRIM(SIZE-TEMP-FILENAME) DELIMITED BY SIZE
+                  "' 2>/dev/null" DELIMITED BY SIZE
+                  INTO SHELL-COMMAND
+           CALL "SYSTEM" USING SHELL-COMMAND
+
+           OPEN INPUT SIZE-TEMP-FILE
+           IF SIZE-TEMP-STATUS NOT = "00"
+               MOVE 0 TO ENTRY-FILE-SIZE(CURRENT-INDEX)
+           ELSE
+               READ SIZE-TEMP-FILE
+                   AT END
+                       MOVE 0 TO ENTRY-FILE-SIZE(CURRENT-INDEX)
+                   NOT AT END
+                       COMPUTE ENTRY-FILE-SIZE(CURRENT-INDEX) =
+                           FUNCTION NUMVAL(SIZE-TEMP-RECORD)
+               END-READ
+               CLOSE SIZE-TEMP-FILE
+           END-IF.
+
+       DETECT-DRIFT.
+           IF MANIFEST-FOUND = "N"
+               MOVE "NEW" TO ENTRY-DRIFT-STATUS(CURRENT-INDEX)
+               ADD 1 TO TOTAL-NEW
+           ELSE
+               IF ENTRY-MANIFEST-HASH(CURRENT-INDEX) =
+                   ENTRY-FILE-HASH(CURRENT-INDEX)
+                   MOVE "OK" TO ENTRY-DRIFT-STATUS(CURRENT-INDEX)
+               ELSE
+                   MOVE "DRIFT" TO ENTRY-DRIFT-STATUS(CURRENT-INDEX)
+                   ADD 1 TO TOTAL-DRIFTED
+                   PERFORM LOG-DRIFT
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Separate drift report - one line per file whose computed
+      * hash no longer matches the manifest, over and above the
+      * per-file "drift" tag already carried in hash_results.json.
+      *-----------------------------------------------------------
+       OPEN-DRIFT-REPORT.
+           OPEN OUTPUT DRIFT-REPORT-FILE.
+           IF DRIFT-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(DRIFT-REPORT-FILENAME)
+                   " - status " DRIFT-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOG-DRIFT.
+           MOVE SPACES TO DRIFT-REPORT-LINE
+           STRING FUNCTION TRIM(ENTRY-FILE-PATH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  "  manifest=" DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-MANIFEST-HASH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  "  actual=" DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-FILE-HASH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  INTO DRIFT-REPORT-LINE
+           WRITE DRIFT-REPORT-RECORD FROM DRIFT-REPORT-LINE
+           IF DRIFT-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(DRIFT-REPORT-FILENAME)
+                   " - status " DRIFT-REPORT-STATUS
+           END-IF.
+
+       CLOSE-DRIFT-REPORT.
+           CLOSE DRIFT-REPORT-FILE.
+
        UPDATE-COUNTERS.
-           IF HASH-STATUS = "SUCCESS"
+           IF ENTRY-HASH-STATUS(CURRENT-INDEX) = "SUCCESS"
                ADD 1 TO TOTAL-PASSED
            ELSE
                ADD 1 TO TOTAL-FAILED
+               PERFORM LOG-REJECT
            END-IF.
-       
+
+       LOG-REJECT.
+           MOVE "HASHGEN" TO REJECT-PROGRAM-NAME
+           MOVE ENTRY-FILE-PATH(CURRENT-INDEX) TO REJECT-IDENTIFIER
+           MOVE ENTRY-ERROR-MESSAGE(CURRENT-INDEX)
+               TO REJECT-ERROR-MESSAGE
+           MOVE FUNCTION CURRENT-DATE TO REJECT-TIMESTAMP
+           CALL "REJECTLOG" USING REJECT-CALL-RECORD.
+
        SHOW-PROGRESS.
            IF FUNCTION MOD(CURRENT-INDEX, 100) = 0
                STRING "Processed " DELIMITED BY SIZE
@@ -126,13 +477,81 @@ IDENTIFICATION DIVISION.
                       INTO ERROR-MESSAGE
                DISPLAY ERROR-MESSAGE
            END-IF.
-       
+
+      *-----------------------------------------------------------
+      * Output
+      *-----------------------------------------------------------
+       BUILD-RESULTS-JSON.
+           MOVE SPACES TO RESULTS-JSON
+           PERFORM VARYING CURRENT-INDEX FROM 1 BY 1
+               UNTIL CURRENT-INDEX > TOTAL-FILES
+               PERFORM APPEND-RESULT-ENTRY
+           END-PERFORM.
+
+       APPEND-RESULT-ENTRY.
+           MOVE SPACES TO RESULT-ENTRY-JSON
+           STRING '{"file": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-FILE-NAME(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","path": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-FILE-PATH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","size": ' DELIMITED BY SIZE
+                  ENTRY-FILE-SIZE(CURRENT-INDEX) DELIMITED BY SIZE
+                  ',"hash": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-FILE-HASH(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","status": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-HASH-STATUS(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","drift": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-DRIFT-STATUS(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '","error": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRY-ERROR-MESSAGE(CURRENT-INDEX))
+                      DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  INTO RESULT-ENTRY-JSON
+
+           IF JSON-TRUNCATED = "N"
+               IF CURRENT-INDEX > 1
+                   STRING FUNCTION TRIM(RESULTS-JSON) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(RESULT-ENTRY-JSON)
+                              DELIMITED BY SIZE
+                          INTO RESULTS-JSON
+                       ON OVERFLOW
+                           MOVE "Y" TO JSON-TRUNCATED
+                           DISPLAY "WARNING: results JSON buffer full -"
+                               " only " CURRENT-INDEX " of " TOTAL-FILES
+                               " entries included"
+                   END-STRING
+               ELSE
+                   MOVE RESULT-ENTRY-JSON TO RESULTS-JSON
+               END-IF
+           END-IF.
+
        CREATE-OUTPUT-FILE.
            ACCEPT END-TIME FROM TIME.
            COMPUTE PROCESSING-TIME = END-TIME - START-TIME.
-           COMPUTE AVERAGE-TIME = PROCESSING-TIME / TOTAL-FILES * 1000.
-           
+           IF TOTAL-FILES > 0
+               COMPUTE AVERAGE-TIME =
+                   PROCESSING-TIME / TOTAL-FILES * 1000
+           ELSE
+               MOVE 0 TO AVERAGE-TIME
+           END-IF.
+
+           PERFORM BUILD-RESULTS-JSON
+
            OPEN OUTPUT OUTPUT-FILE
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(OUTPUT-FILENAME)
+                   " - status " OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO JSON-OUTPUT
            STRING "{" DELIMITED BY SIZE
                   '"total_files": ' DELIMITED BY SIZE
                   TOTAL-FILES DELIMITED BY SIZE
@@ -140,6 +559,10 @@ IDENTIFICATION DIVISION.
                   TOTAL-PASSED DELIMITED BY SIZE
                   ',"failed_hashes": ' DELIMITED BY SIZE
                   TOTAL-FAILED DELIMITED BY SIZE
+                  ',"new_files": ' DELIMITED BY SIZE
+                  TOTAL-NEW DELIMITED BY SIZE
+                  ',"drifted_files": ' DELIMITED BY SIZE
+                  TOTAL-DRIFTED DELIMITED BY SIZE
                   ',"algorithm": "sha256"' DELIMITED BY SIZE
                   ',"processing_time_seconds": ' DELIMITED BY SIZE
                   PROCESSING-TIME DELIMITED BY SIZE
@@ -148,40 +571,64 @@ IDENTIFICATION DIVISION.
                   ',"timestamp": "' DELIMITED BY SIZE
                   TIMESTAMP-STRING DELIMITED BY SIZE
                   '","directory": "' DELIMITED BY SIZE
-                  HASHFILES-DIR DELIMITED BY SIZE
-                  '","results": []}' DELIMITED BY SIZE
+                  FUNCTION TRIM(HASHFILES-DIR) DELIMITED BY SIZE
+                  '","results": [' DELIMITED BY SIZE
+                  FUNCTION TRIM(RESULTS-JSON) DELIMITED BY SIZE
+                  ']}' DELIMITED BY SIZE
                   INTO JSON-OUTPUT
            WRITE OUTPUT-RECORD FROM JSON-OUTPUT
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(OUTPUT-FILENAME)
+                   " - status " OUTPUT-FILE-STATUS
+           END-IF
            CLOSE OUTPUT-FILE
-           
+
            DISPLAY "Results saved to: " OUTPUT-FILENAME.
-       
+
        DISPLAY-RESULTS.
            DISPLAY " ".
            DISPLAY "Hashing completed!".
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Total files: " DELIMITED BY SIZE
                   TOTAL-FILES DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
-           
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Successful: " DELIMITED BY SIZE
                   TOTAL-PASSED DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
-           
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Failed: " DELIMITED BY SIZE
                   TOTAL-FAILED DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
-           
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           MOVE SPACES TO JSON-OUTPUT
+           STRING "New files: " DELIMITED BY SIZE
+                  TOTAL-NEW DELIMITED BY SIZE
+                  INTO JSON-OUTPUT
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           MOVE SPACES TO JSON-OUTPUT
+           STRING "Drifted files: " DELIMITED BY SIZE
+                  TOTAL-DRIFTED DELIMITED BY SIZE
+                  INTO JSON-OUTPUT
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Processing time: " DELIMITED BY SIZE
                   PROCESSING-TIME DELIMITED BY SIZE
                   " seconds" DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
-           
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
+
+           MOVE SPACES TO JSON-OUTPUT
            STRING "Average time per file: " DELIMITED BY SIZE
                   AVERAGE-TIME DELIMITED BY SIZE
                   " ms" DELIMITED BY SIZE
                   INTO JSON-OUTPUT
-           DISPLAY JSON-OUTPUT.
+           DISPLAY FUNCTION TRIM(JSON-OUTPUT).
