@@ -1,60 +1,344 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RAND-AVG.
        AUTHOR. LANGUAGE RACE.
        DATE-WRITTEN. 2025-12-31.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTPUT-FILE ASSIGN TO "../rand_avg output/random_numbers.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC OUTPUT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT PARAM-FILE ASSIGN TO DYNAMIC PARAM-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC REPORT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-FILE.
        01 OUTPUT-LINE.
           05 NUM-PIC PIC 9(3).
-       
+
+       FD PARAM-FILE.
+       01 PARAM-RECORD.
+          05 PARAM-KEY PIC X(10).
+          05 FILLER PIC X.
+          05 PARAM-VALUE PIC X(10).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
-          05 COUNT PIC 9(4) VALUE 1000.
+          05 SAMPLE-COUNT PIC 9(4) VALUE 1000.
           05 RANDOM-NUMBER PIC 9(3).
-          05 SUM PIC 9(8)V99.
+          05 SAMPLE-TOTAL PIC 9(8)V99.
           05 MEAN PIC 9(8)V99.
           05 I PIC 9(4).
+          05 J PIC 9(4).
           05 SEED PIC 9(8).
-          05 OUTPUT-DIR PIC X(20) VALUE "../rand_avg output".
-       
+          05 OUTPUT-DIR PIC X(20).
+          05 OUTPUT-FILE-PATH PIC X(60).
+          05 REPORT-FILE-PATH PIC X(60).
+          05 PARAM-FILE-PATH PIC X(60).
+          05 MKDIR-COMMAND PIC X(60).
+          05 PARAM-STATUS PIC X(2).
+          05 OUTPUT-FILE-STATUS PIC X(2).
+          05 REPORT-FILE-STATUS PIC X(2).
+          05 MIN-NUMBER PIC 9(3).
+          05 MAX-NUMBER PIC 9(3).
+          05 MEDIAN-NUMBER PIC 9(3)V9(2).
+          05 VARIANCE PIC 9(8)V9(4).
+          05 STD-DEV PIC 9(8)V9(4).
+          05 DEVIATION PIC S9(8)V99.
+          05 SAMPLE-TOTAL-SQUARED-DEV PIC 9(12)V9(4).
+          05 TEMP-NUMBER PIC 9(3).
+          05 BUCKET-IDX PIC 9(2).
+          05 BUCKET-LOW PIC 9(4).
+          05 BUCKET-HIGH PIC 9(4).
+          05 REPORT-TEXT PIC X(80).
+
+       01 NUMBER-TABLE.
+          05 NUMBER-ENTRY OCCURS 5000 TIMES INDEXED BY NUM-IDX.
+             10 TABLE-NUMBER PIC 9(3).
+
+       01 HISTOGRAM-TABLE.
+          05 HISTOGRAM-BUCKET OCCURS 10 TIMES
+             INDEXED BY BUCKET-TABLE-IDX.
+             10 BUCKET-TALLY PIC 9(5).
+
+       COPY AUDITLOG.
+       COPY APPCFG.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM HELLO-WORLD.
+           PERFORM APPLY-CONFIGURATION.
+           PERFORM LOG-AUDIT-START.
+           PERFORM READ-PARAMETERS.
            PERFORM CREATE-OUTPUT-DIR.
            PERFORM GENERATE-RANDOM-NUMBERS.
            PERFORM CALCULATE-MEAN.
+           PERFORM CALCULATE-MIN-MAX.
+           PERFORM CALCULATE-MEDIAN.
+           PERFORM CALCULATE-STD-DEV.
+           PERFORM BUILD-HISTOGRAM.
+           PERFORM WRITE-REPORT-FILE.
            PERFORM DISPLAY-RESULTS.
+           PERFORM LOG-AUDIT-END.
            STOP RUN.
-       
+
+      *-----------------------------------------------------------
+      * Shared AUDITLOG subroutine call at entry/exit - see
+      * WEB-SERVER's LOG-AUDIT-START/END for the pattern.
+      *-----------------------------------------------------------
+       LOG-AUDIT-START.
+           MOVE "RAND-AVG" TO AUDIT-PROGRAM-NAME
+           MOVE "START" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE 0 TO AUDIT-RECORD-COUNT
+           MOVE "RUNNING" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
+       LOG-AUDIT-END.
+           MOVE "RAND-AVG" TO AUDIT-PROGRAM-NAME
+           MOVE "END" TO AUDIT-EVENT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE SAMPLE-COUNT TO AUDIT-RECORD-COUNT
+           MOVE "OK" TO AUDIT-COMPLETION-STATUS
+           CALL "AUDITLOG" USING AUDIT-CALL-RECORD.
+
        HELLO-WORLD.
            DISPLAY "Hello, World!".
-       
+
+      *-----------------------------------------------------------
+      * Pull the output directory out of the shared APPCFG copybook
+      * and build the two file paths underneath it, so relocating
+      * "../rand_avg output" is a one-place edit in APPCFG.cpy
+      * instead of a hunt through this program's FILE-CONTROL.
+      *-----------------------------------------------------------
+       APPLY-CONFIGURATION.
+           MOVE CFG-RAND-AVG-OUTPUT-DIR TO OUTPUT-DIR
+           STRING FUNCTION TRIM(OUTPUT-DIR) DELIMITED BY SIZE
+                  "/random_numbers.txt" DELIMITED BY SIZE
+                  INTO OUTPUT-FILE-PATH
+           STRING FUNCTION TRIM(OUTPUT-DIR) DELIMITED BY SIZE
+                  "/rand_avg_report.txt" DELIMITED BY SIZE
+                  INTO REPORT-FILE-PATH
+           MOVE CFG-RAND-AVG-PARAMS-FILE TO PARAM-FILE-PATH.
+
+      *-----------------------------------------------------------
+      * SAMPLE-COUNT and SEED come from ../rand_avg_params.txt when
+      * it is present, the same "real data drives the run" approach
+      * WEB-SERVER takes with compare.json; falling back to the
+      * prior hardcoded defaults keeps this working if absent.
+      *-----------------------------------------------------------
+       READ-PARAMETERS.
+           MOVE 1000 TO SAMPLE-COUNT.
+           ACCEPT SEED FROM TIME.
+           OPEN INPUT PARAM-FILE
+           IF PARAM-STATUS = "00"
+               PERFORM UNTIL EXIT
+                   READ PARAM-FILE AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM APPLY-PARAMETER
+               END-PERFORM
+               CLOSE PARAM-FILE
+           ELSE
+               DISPLAY "No parameter file found, using defaults"
+           END-IF.
+
+       APPLY-PARAMETER.
+           EVALUATE FUNCTION TRIM(PARAM-KEY)
+               WHEN "COUNT"
+                   COMPUTE SAMPLE-COUNT = FUNCTION NUMVAL(PARAM-VALUE)
+                   IF SAMPLE-COUNT > 5000
+                       MOVE 5000 TO SAMPLE-COUNT
+                   END-IF
+               WHEN "SEED"
+                   COMPUTE SEED = FUNCTION NUMVAL(PARAM-VALUE)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
        CREATE-OUTPUT-DIR.
-           CALL "SYSTEM" USING "mkdir -p '../rand_avg output'".
-       
+           MOVE SPACES TO MKDIR-COMMAND
+           STRING "mkdir -p '" DELIMITED BY SIZE
+                  FUNCTION TRIM(OUTPUT-DIR) DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO MKDIR-COMMAND
+           CALL "SYSTEM" USING MKDIR-COMMAND.
+
        GENERATE-RANDOM-NUMBERS.
-           ACCEPT SEED FROM TIME.
-           MOVE SEED TO RANDOM-NUMBER.
+           MOVE 0 TO SAMPLE-TOTAL.
+           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(SEED) * 1000.
            OPEN OUTPUT OUTPUT-FILE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > COUNT
-               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(FUNCTION MOD(SEED, 1000))
-               ADD RANDOM-NUMBER TO SUM
-               WRITE OUTPUT-LINE
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(OUTPUT-FILE-PATH)
+                   " - status " OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SAMPLE-COUNT
+               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 1000
+               MOVE RANDOM-NUMBER TO TABLE-NUMBER(I)
+               ADD RANDOM-NUMBER TO SAMPLE-TOTAL
+               WRITE OUTPUT-LINE FROM TABLE-NUMBER(I)
+               IF OUTPUT-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: unable to write "
+                       FUNCTION TRIM(OUTPUT-FILE-PATH)
+                       " - status " OUTPUT-FILE-STATUS
+               END-IF
            END-PERFORM.
            CLOSE OUTPUT-FILE.
-       
+
        CALCULATE-MEAN.
-           COMPUTE MEAN = SUM / COUNT.
-       
+           COMPUTE MEAN = SAMPLE-TOTAL / SAMPLE-COUNT.
+
+       CALCULATE-MIN-MAX.
+           MOVE TABLE-NUMBER(1) TO MIN-NUMBER.
+           MOVE TABLE-NUMBER(1) TO MAX-NUMBER.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > SAMPLE-COUNT
+               IF TABLE-NUMBER(I) < MIN-NUMBER
+                   MOVE TABLE-NUMBER(I) TO MIN-NUMBER
+               END-IF
+               IF TABLE-NUMBER(I) > MAX-NUMBER
+                   MOVE TABLE-NUMBER(I) TO MAX-NUMBER
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * Median needs the numbers in order - sort a scratch copy of
+      * the table the same way BEE-MOVIE's SORT-COUNTS orders its
+      * letter counts (simple bubble sort over an indexed table).
+      *-----------------------------------------------------------
+       CALCULATE-MEDIAN.
+           PERFORM SORT-NUMBER-TABLE.
+           IF FUNCTION MOD(SAMPLE-COUNT, 2) = 0
+               COMPUTE MEDIAN-NUMBER =
+                   (TABLE-NUMBER(SAMPLE-COUNT / 2) +
+                    TABLE-NUMBER(SAMPLE-COUNT / 2 + 1)) / 2
+           ELSE
+               MOVE TABLE-NUMBER(SAMPLE-COUNT / 2 + 1) TO MEDIAN-NUMBER
+           END-IF.
+
+       SORT-NUMBER-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SAMPLE-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > SAMPLE-COUNT - I
+                   IF TABLE-NUMBER(J) > TABLE-NUMBER(J + 1)
+                       MOVE TABLE-NUMBER(J) TO TEMP-NUMBER
+                       MOVE TABLE-NUMBER(J + 1) TO TABLE-NUMBER(J)
+                       MOVE TEMP-NUMBER TO TABLE-NUMBER(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CALCULATE-STD-DEV.
+           MOVE 0 TO SAMPLE-TOTAL-SQUARED-DEV.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SAMPLE-COUNT
+               COMPUTE DEVIATION = TABLE-NUMBER(I) - MEAN
+               COMPUTE SAMPLE-TOTAL-SQUARED-DEV =
+                   SAMPLE-TOTAL-SQUARED-DEV + DEVIATION * DEVIATION
+           END-PERFORM.
+           COMPUTE VARIANCE = SAMPLE-TOTAL-SQUARED-DEV / SAMPLE-COUNT.
+           COMPUTE STD-DEV = FUNCTION SQRT(VARIANCE).
+
+      *-----------------------------------------------------------
+      * Ten equal-width buckets across the 0-999 range the random
+      * numbers are drawn from.
+      *-----------------------------------------------------------
+       BUILD-HISTOGRAM.
+           PERFORM VARYING BUCKET-TABLE-IDX FROM 1 BY 1
+               UNTIL BUCKET-TABLE-IDX > 10
+               MOVE 0 TO BUCKET-TALLY(BUCKET-TABLE-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SAMPLE-COUNT
+               COMPUTE BUCKET-IDX = TABLE-NUMBER(I) / 100 + 1
+               ADD 1 TO BUCKET-TALLY(BUCKET-IDX)
+           END-PERFORM.
+
+       WRITE-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open "
+                   FUNCTION TRIM(REPORT-FILE-PATH)
+                   " - status " REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO REPORT-TEXT
+           STRING "Count: " DELIMITED BY SIZE
+                  SAMPLE-COUNT DELIMITED BY SIZE
+                  "  Seed: " DELIMITED BY SIZE
+                  SEED DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+
+           MOVE SPACES TO REPORT-TEXT
+           STRING "Mean: " DELIMITED BY SIZE
+                  MEAN DELIMITED BY SIZE
+                  "  Median: " DELIMITED BY SIZE
+                  MEDIAN-NUMBER DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+
+           MOVE SPACES TO REPORT-TEXT
+           STRING "Min: " DELIMITED BY SIZE
+                  MIN-NUMBER DELIMITED BY SIZE
+                  "  Max: " DELIMITED BY SIZE
+                  MAX-NUMBER DELIMITED BY SIZE
+                  "  StdDev: " DELIMITED BY SIZE
+                  STD-DEV DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+
+           MOVE SPACES TO REPORT-TEXT
+           MOVE "Histogram (bucket width 100):" TO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS
+
+           PERFORM VARYING BUCKET-TABLE-IDX FROM 1 BY 1
+               UNTIL BUCKET-TABLE-IDX > 10
+               PERFORM WRITE-HISTOGRAM-LINE
+           END-PERFORM
+           CLOSE REPORT-FILE.
+
+       CHECK-REPORT-WRITE-STATUS.
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to write "
+                   FUNCTION TRIM(REPORT-FILE-PATH)
+                   " - status " REPORT-FILE-STATUS
+           END-IF.
+
+       WRITE-HISTOGRAM-LINE.
+           COMPUTE BUCKET-LOW = (BUCKET-TABLE-IDX - 1) * 100
+           COMPUTE BUCKET-HIGH = BUCKET-TABLE-IDX * 100 - 1
+           MOVE SPACES TO REPORT-TEXT
+           STRING "  [" DELIMITED BY SIZE
+                  BUCKET-LOW DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  BUCKET-HIGH DELIMITED BY SIZE
+                  "]: " DELIMITED BY SIZE
+                  BUCKET-TALLY(BUCKET-TABLE-IDX) DELIMITED BY SIZE
+                  INTO REPORT-TEXT
+           WRITE REPORT-LINE FROM REPORT-TEXT
+           PERFORM CHECK-REPORT-WRITE-STATUS.
+
        DISPLAY-RESULTS.
-           DISPLAY "Generated 1000 random numbers".
+           DISPLAY "Generated " SAMPLE-COUNT " random numbers".
            DISPLAY "Mean: " MEAN.
-           DISPLAY "Saved to: ../rand_avg output/random_numbers.txt".
+           DISPLAY "Min: " MIN-NUMBER "  Max: " MAX-NUMBER.
+           DISPLAY "Median: " MEDIAN-NUMBER.
+           DISPLAY "Std Dev: " STD-DEV.
+           DISPLAY "Saved to: " FUNCTION TRIM(OUTPUT-FILE-PATH).
+           DISPLAY "Report saved to: " FUNCTION TRIM(REPORT-FILE-PATH).
