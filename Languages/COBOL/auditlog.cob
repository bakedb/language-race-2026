@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. LANGUAGE RACE.
+       DATE-WRITTEN. 2026-01-15.
+
+      *-----------------------------------------------------------
+      * Small CALL'd subroutine shared by WEB-SERVER, HASHGEN,
+      * MATH, RAND-AVG, and BEE-MOVIE. Each caller builds an
+      * AUDIT-CALL-RECORD (copybooks/auditlog.cpy) and CALLs
+      * "AUDITLOG" USING it once at MAIN-PROGRAM entry (AUDIT-EVENT
+      * "START") and once at exit (AUDIT-EVENT "END"); every call
+      * appends one line to the shared ../audit_log.txt so the
+      * whole nightly batch's lineage is in one file instead of
+      * five programs' separate console output.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "../audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 AUDIT-FILE-STATUS PIC X(2).
+       01 AUDIT-LOG-TEXT PIC X(100).
+
+       LINKAGE SECTION.
+       COPY AUDITLOG.
+
+       PROCEDURE DIVISION USING AUDIT-CALL-RECORD.
+       AUDITLOG-MAIN.
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM BUILD-AUDIT-LINE
+           WRITE AUDIT-LOG-LINE FROM AUDIT-LOG-TEXT
+           CLOSE AUDIT-LOG-FILE
+           GOBACK.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       BUILD-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-LOG-TEXT
+           STRING FUNCTION TRIM(AUDIT-PROGRAM-NAME) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-EVENT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  " count=" DELIMITED BY SIZE
+                  AUDIT-RECORD-COUNT DELIMITED BY SIZE
+                  " status=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-COMPLETION-STATUS)
+                      DELIMITED BY SIZE
+                  INTO AUDIT-LOG-TEXT.
